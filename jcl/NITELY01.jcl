@@ -0,0 +1,72 @@
+//NITELY01 JOB (ACCTG01),'HUGO VIEIRA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* NITELY01 - FECHAMENTO NOTURNO
+//* ENCADEIA OS PROGRAMAS EM LOTE DO DIA: VENDAS (PROGCOB15),
+//* FRETE DE PEDIDOS (PROGCOB09) E OS RELATORIOS DE TABUADA
+//* (PROGCOB13/PROGCOB14).
+//* ALTERACOES
+//* 09/08/2026 HUGOVIE - JOB CRIADO.
+//* 09/08/2026 HUGOVIE - FRETEEXC PASSA A SER DISP=(MOD,CATLG,CATLG)
+//*                      POIS O PROGCOB09 CRIA O ARQUIVO NA PRIMEIRA
+//*                      EXECUCAO QUANDO ELE AINDA NAO EXISTE.
+//* 09/08/2026 HUGOVIE - FRETEEXC CORRIGIDO PARA LRECL=47, O TAMANHO
+//*                      REAL DE FRETEEXC-REC NO PROGCOB09.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=PROGCOB15
+//*        VENDAS DO DIA - LE SALESTXN, ATUALIZA O CHECKPOINT
+//*        SALESCKP E GRAVA OS TOTAIS NO SYSOUT.
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SALESTXN DD   DISP=SHR,DSN=PROD.BATCH.SALESTXN
+//SALESCKP DD   DISP=SHR,DSN=PROD.BATCH.SALESCKP
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGCOB09,COND=(0,NE,STEP010)
+//*        FRETE DOS PEDIDOS DO DIA - MODO LOTE (B), LIDO DO
+//*        CARTAO DE CONTROLE NO SYSIN.
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//RATETAB    DD   DISP=SHR,DSN=PROD.BATCH.RATETAB
+//ORDERTXN   DD   DISP=SHR,DSN=PROD.BATCH.ORDERTXN
+//FRETERES   DD   DISP=(,CATLG,DELETE),
+//              DSN=PROD.BATCH.FRETERES,
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=60)
+//FRETEEXC   DD   DISP=(MOD,CATLG,CATLG),
+//              DSN=PROD.BATCH.FRETEEXC,
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=47)
+//FRETERECON DD   DISP=(,CATLG,DELETE),
+//              DSN=PROD.BATCH.FRETERECON,
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//SHIPCSV    DD   DISP=(,CATLG,DELETE),
+//              DSN=PROD.BATCH.SHIPCSV,
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSIN      DD   *
+B
+/*
+//SYSOUT     DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PRGCOB13,COND=(0,NE,STEP020)
+//*        TABUADA DE FECHAMENTO (NUMERO FIXO DO DIA), GRAVA
+//*        TABUAREP.
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//TABUAREP DD   DISP=(,CATLG,DELETE),
+//              DSN=PROD.BATCH.TABUAREP,
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=40)
+//SYSIN    DD   *
+07
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PRGCOB14,COND=(0,NE,STEP030)
+//*        TABUADA DA FAIXA DE NUMEROS USADA NO FECHAMENTO.
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//SYSIN    DD   *
+01
+10
+/*
+//SYSOUT   DD   SYSOUT=*
