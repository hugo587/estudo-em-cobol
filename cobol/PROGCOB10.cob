@@ -5,33 +5,143 @@
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = USO DO NIVEL 88 O LOGICO
       *    DATA 08/01/2020
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - NIVEL DE ACESSO PASSA A SER BUSCADO
+      *                         NO ARQUIVO DE SEGURANCA (SECFILE) POR
+      *                         USUARIO/SENHA, EM VEZ DE ACEITAR UM
+      *                         NIVEL DIGITADO LIVREMENTE.
+      *    09/08/2026 HUGOVIE - TODA TENTATIVA DE LOGIN (LIBERADA OU
+      *                         NEGADA) PASSA A SER REGISTRADA EM
+      *                         LOGINAUD PARA TRILHA DE AUDITORIA.
+      *    09/08/2026 HUGOVIE - FALHA INESPERADA AO ABRIR O CADASTRO
+      *                         DE SEGURANCA (SECFILE) PASSA A SER
+      *                         REGISTRADA NO LOG CENTRAL DE ERROS
+      *                         (ERRLOG).
+      *    09/08/2026 HUGOVIE - TENTATIVAS DE SENHA ERRADA PASSAM A
+      *                         SER CONTADAS POR USUARIO; APOS 3
+      *                         ERRADAS SEGUIDAS O USUARIO FICA
+      *                         BLOQUEADO NO CADASTRO DE SEGURANCA.
+      *    09/08/2026 HUGOVIE - VALIDACAO DE ACESSO COM BLOQUEIO
+      *                         MOVIDA PARA O COPYBOOK COMPARTILHADO
+      *                         SECPROC (9200-VALIDAR-ACESSO-SEC),
+      *                         PARA SER REUTILIZADA TAMBEM PELO
+      *                         PROGCOB18.
       ************************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SECFILE ASSIGN TO "SECFILE"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SEC-USUARIO
+                   FILE STATUS IS WRK-SECFILE-STATUS.
+               SELECT LOGINAUD ASSIGN TO "LOGINAUD"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-LOGINAUD-STATUS.
+               SELECT ERRLOG ASSIGN TO "ERRLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-ERRLOG-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  SECFILE.
+           01  SEC-REC.
+               05 SEC-USUARIO     PIC X(20).
+               05 SEC-SENHA       PIC X(10).
+               05 SEC-NIVEL       PIC 9(02).
+               05 SEC-QT-ERRADAS  PIC 9(02).
+               05 SEC-BLOQUEADO   PIC X(01).
+                  88 SEC-CONTA-BLOQUEADA VALUE 'S'.
+
+           FD  LOGINAUD.
+           01  LOGINAUD-REC.
+               05 AUD-DATAHORA    PIC X(17).
+               05 AUD-USUARIO     PIC X(20).
+               05 AUD-NIVEL       PIC 9(02).
+               05 AUD-RESULTADO   PIC X(10).
+
+           FD  ERRLOG.
+           01  ERRLOG-REC         PIC X(80).
+
            WORKING-STORAGE SECTION.
+           COPY ERRCOM.
+           COPY SECCOM.
+           77 WRK-ERRLOG-STATUS   PIC X(02) VALUE SPACES.
+           77 WRK-LOGINAUD-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-DATAHORA        PIC X(17) VALUE SPACES.
+           01 WRK-TIMESTAMP.
+               02 WRK-TS-DATA     PIC 9(08).
+               02 WRK-TS-HORA     PIC 9(08).
+           77 WRK-RESULTADO       PIC X(10) VALUE SPACES.
            77 WRK-USUARIO  PIC X(20)     VALUE SPACES.
+           77 WRK-SENHA    PIC X(10)     VALUE SPACES.
            77 WRK-NIVEL    PIC 9(02)   VALUE ZEROS.
               88 ADM  VALUE  01.
               88 USER VALUE 02.
-
+           77 WRK-SECFILE-STATUS PIC X(02) VALUE SPACES.
+               88 SECFILE-OK        VALUE '00'.
+               88 SECFILE-NOTFOUND  VALUE '23'.
+           77 WRK-ACESSO-OK  PIC X(01) VALUE 'N'.
+               88 ACESSO-LIBERADO VALUE 'S'.
 
            PROCEDURE DIVISION.
-              DISPLAY 'USUARIO..'
-              ACCEPT WRK-USUARIO.
-
-              DISPLAY 'NIVEL..'
-              ACCEPT WRK-NIVEL.
-
-              IF ADM
-                  DISPLAY 'NIVEL - ADMINISTRATOR'
-              ELSE
-                  IF USER
-                      DISPLAY 'NIVEL - USER'
-                  ELSE
-                      DISPLAY 'USUARIO NAO ATORIZADO'
-                  END-IF
-              END-IF.
-                   STOP RUN.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-VALIDAR-ACESSO.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+           0100-INICIALIZAR.
+               DISPLAY 'USUARIO..'
+               ACCEPT WRK-USUARIO.
+
+               DISPLAY 'SENHA..'
+               ACCEPT WRK-SENHA.
+
+           0200-VALIDAR-ACESSO.
+               MOVE 'PROGCOB10' TO ERR-PROGRAMA.
+               PERFORM 9200-VALIDAR-ACESSO-SEC.
+
+           0300-FINALIZAR.
+               IF ACESSO-LIBERADO AND ADM
+                   DISPLAY 'NIVEL - ADMINISTRATOR'
+                   MOVE 'LIBERADO' TO WRK-RESULTADO
+               ELSE
+                   IF ACESSO-LIBERADO AND USER
+                       DISPLAY 'NIVEL - USER'
+                       MOVE 'LIBERADO' TO WRK-RESULTADO
+                   ELSE
+                       DISPLAY 'USUARIO NAO ATORIZADO'
+                       MOVE 'NEGADO' TO WRK-RESULTADO
+                   END-IF
+               END-IF.
+               PERFORM 0400-REGISTRAR-AUDITORIA.
+
+           0400-REGISTRAR-AUDITORIA.
+               PERFORM 0410-MONTAR-DATAHORA.
+               MOVE WRK-DATAHORA  TO AUD-DATAHORA.
+               MOVE WRK-USUARIO   TO AUD-USUARIO.
+               MOVE WRK-NIVEL     TO AUD-NIVEL.
+               MOVE WRK-RESULTADO TO AUD-RESULTADO.
+
+               OPEN EXTEND LOGINAUD.
+               IF WRK-LOGINAUD-STATUS = '35'
+                   CLOSE LOGINAUD
+                   OPEN OUTPUT LOGINAUD
+               END-IF.
+               WRITE LOGINAUD-REC.
+               CLOSE LOGINAUD.
+
+           0410-MONTAR-DATAHORA.
+               ACCEPT WRK-TS-DATA FROM DATE YYYYMMDD.
+               ACCEPT WRK-TS-HORA FROM TIME.
+               STRING WRK-TS-DATA DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WRK-TS-HORA DELIMITED BY SIZE
+                      INTO WRK-DATAHORA
+               END-STRING.
+
+           COPY ERRPROC.
+           COPY SECPROC.
