@@ -0,0 +1,18 @@
+      *****************************************************
+      ***   COPYBOOK SECCOM
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO = CAMPOS COMUNS PARA VALIDACAO DE ACESSO
+      ***              COM CONTROLE DE BLOQUEIO POR TENTATIVAS
+      ***              ERRADAS (SECFILE). O PROGRAMA HOSPEDEIRO
+      ***              DEVE DECLARAR SELECT/FD DE SECFILE (SEC-
+      ***              USUARIO, SEC-SENHA, SEC-NIVEL, SEC-QT-
+      ***              ERRADAS, SEC-BLOQUEADO/88 SEC-CONTA-
+      ***              BLOQUEADA), WRK-SECFILE-STATUS (88
+      ***              SECFILE-OK VALUE '00'), WRK-USUARIO,
+      ***              WRK-SENHA, WRK-NIVEL E WRK-ACESSO-OK
+      ***              (88 ACESSO-LIBERADO VALUE 'S').
+      ***   AUTOR: HUGO VIEIRA
+      ***   ALTERACOES
+      ***   09/08/2026 HUGOVIE - COPYBOOK CRIADO.
+      *****************************************************
+       77 WRK-QT-MAX-TENTATIVAS PIC 9(02) VALUE 3.
