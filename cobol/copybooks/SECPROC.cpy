@@ -0,0 +1,66 @@
+      *****************************************************
+      ***   COPYBOOK SECPROC
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO = PARAGRAFO COMUM DE VALIDACAO DE ACESSO
+      ***              (USUARIO/SENHA) COM CONTROLE DE BLOQUEIO
+      ***              POR TENTATIVAS ERRADAS NO CADASTRO DE
+      ***              SEGURANCA (SECFILE). O PROGRAMA HOSPEDEIRO
+      ***              DEVE ABRIR SECFILE COMO I-O (NAO INPUT),
+      ***              PREENCHER WRK-USUARIO/WRK-SENHA E FAZER
+      ***              PERFORM 9200-VALIDAR-ACESSO-SEC. AO SAIR,
+      ***              WRK-ACESSO-OK E WRK-NIVEL REFLETEM O
+      ***              RESULTADO E O SECFILE JA ESTA FECHADO.
+      ***              REQUER COPY SECCOM E COPY ERRCOM MAIS
+      ***              ERRPROC NO PROGRAMA HOSPEDEIRO, COM
+      ***              ERR-PROGRAMA JA PREENCHIDO PELO CHAMADOR.
+      ***   AUTOR: HUGO VIEIRA
+      ***   ALTERACOES
+      ***   09/08/2026 HUGOVIE - COPYBOOK CRIADO. NUMERACAO
+      ***                        9200-9299 RESERVADA PARA NAO
+      ***                        COLIDIR COM AS FAIXAS 9000-9099
+      ***                        (DATEPROC) E 9100-9199 (ERRPROC).
+      *****************************************************
+       9200-VALIDAR-ACESSO-SEC.
+           MOVE 'N' TO WRK-ACESSO-OK.
+           MOVE ZEROS TO WRK-NIVEL.
+
+           OPEN I-O SECFILE.
+           IF WRK-SECFILE-STATUS NOT = '00'
+               MOVE 'SECFILE'   TO ERR-ARQUIVO
+               MOVE WRK-SECFILE-STATUS TO ERR-STATUS
+               MOVE 'FALHA AO ABRIR CADASTRO DE SEGURANCA'
+                    TO ERR-MENSAGEM
+               PERFORM 9100-REGISTRAR-ERRO
+           ELSE
+               MOVE WRK-USUARIO TO SEC-USUARIO
+               READ SECFILE
+                   KEY IS SEC-USUARIO
+                   INVALID KEY
+                       MOVE '23' TO WRK-SECFILE-STATUS
+               END-READ
+
+               IF SECFILE-OK
+                   IF SEC-CONTA-BLOQUEADA
+                       DISPLAY 'USUARIO BLOQUEADO POR EXCESSO DE'
+                               ' TENTATIVAS - PROCURE O ADMIN'
+                   ELSE
+                       IF SEC-SENHA = WRK-SENHA
+                           MOVE ZEROS TO SEC-QT-ERRADAS
+                           REWRITE SEC-REC
+                           MOVE SEC-NIVEL TO WRK-NIVEL
+                           MOVE 'S' TO WRK-ACESSO-OK
+                       ELSE
+                           ADD 1 TO SEC-QT-ERRADAS
+                           IF SEC-QT-ERRADAS >=
+                                   WRK-QT-MAX-TENTATIVAS
+                               MOVE 'S' TO SEC-BLOQUEADO
+                               DISPLAY 'USUARIO BLOQUEADO APOS '
+                                       WRK-QT-MAX-TENTATIVAS
+                                       ' TENTATIVAS ERRADAS'
+                           END-IF
+                           REWRITE SEC-REC
+                       END-IF
+                   END-IF
+               END-IF
+               CLOSE SECFILE
+           END-IF.
