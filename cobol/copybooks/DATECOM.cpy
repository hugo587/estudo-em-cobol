@@ -0,0 +1,85 @@
+      *****************************************************
+      ***   COPYBOOK DATECOM
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO = CAMPOS COMUNS DE DATA (MES POR EXTENSO,
+      ***              DIA DA SEMANA, BISSEXTO, TRIMESTRE, DIAS
+      ***              POR MES) COMPARTILHADOS ENTRE PROGCOB03,
+      ***              PROGCOB16 E PROGCOB17, PARA EVITAR TER A
+      ***              MESMA TABELA DE MESES REPETIDA EM CADA UM.
+      ***   AUTOR: HUGO VIEIRA  HUGOVIE
+      ***   DATA : 09/08/2026
+      ***   USO: COPY DATECOM. DENTRO DA WORKING-STORAGE SECTION.
+      ***        O PROGRAMA HOSPEDEIRO MOVE O ANO/MES/DIA PARA
+      ***        DTC-ANO/DTC-MES/DTC-DIA E DEPOIS PERFORM NOS
+      ***        PARAGRAFOS DO COPYBOOK DATEPROC.
+      *****************************************************
+       01  DTC-DATA.
+           02 DTC-ANO PIC 9(04) VALUE ZEROS.
+           02 DTC-MES PIC 9(02) VALUE ZEROS.
+           02 DTC-DIA PIC 9(02) VALUE ZEROS.
+
+       01  DTC-MESES-EXTENSO.
+           02 FILLER PIC X(09) VALUE 'JANEIRO  '.
+           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(09) VALUE 'MARCO    '.
+           02 FILLER PIC X(09) VALUE 'ABRIL    '.
+           02 FILLER PIC X(09) VALUE 'MAIO     '.
+           02 FILLER PIC X(09) VALUE 'JUNHO    '.
+           02 FILLER PIC X(09) VALUE 'JULHO    '.
+           02 FILLER PIC X(09) VALUE 'AGOSTO   '.
+           02 FILLER PIC X(09) VALUE 'SETEMBRO '.
+           02 FILLER PIC X(09) VALUE 'OUTUBRO  '.
+           02 FILLER PIC X(09) VALUE 'NOVEMBRO '.
+           02 FILLER PIC X(09) VALUE 'DEZEMBRO '.
+       01  DTC-MESES REDEFINES DTC-MESES-EXTENSO.
+           02 DTC-MES-NOME PIC X(09) OCCURS 12 TIMES.
+
+       01  DTC-DIASEM-EXTENSO.
+           02 FILLER PIC X(09) VALUE 'DOMINGO  '.
+           02 FILLER PIC X(09) VALUE 'SEGUNDA  '.
+           02 FILLER PIC X(09) VALUE 'TERCA    '.
+           02 FILLER PIC X(09) VALUE 'QUARTA   '.
+           02 FILLER PIC X(09) VALUE 'QUINTA   '.
+           02 FILLER PIC X(09) VALUE 'SEXTA    '.
+           02 FILLER PIC X(09) VALUE 'SABADO   '.
+       01  DTC-DIASEM REDEFINES DTC-DIASEM-EXTENSO.
+           02 DTC-DIASEM-NOME PIC X(09) OCCURS 7 TIMES.
+
+       01  DTC-DIAS-POR-MES-TAB.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01  DTC-DIAS-POR-MES REDEFINES DTC-DIAS-POR-MES-TAB.
+           02 DTC-DIAS-MES PIC 9(02) OCCURS 12 TIMES.
+
+       77  DTC-DIA-SEMANA-NUM  PIC 9(01) VALUE ZEROS.
+       77  DTC-TRIMESTRE       PIC 9(01) VALUE ZEROS.
+       77  DTC-ANO-BISSEXTO    PIC X(01) VALUE 'N'.
+           88 DTC-BISSEXTO     VALUE 'S'.
+       77  DTC-DATA-VALIDA     PIC X(01) VALUE 'S'.
+           88 DTC-VALIDA       VALUE 'S'.
+       77  DTC-DIA-UTIL        PIC X(01) VALUE 'S'.
+           88 DTC-UTIL         VALUE 'S'.
+
+       77  DTC-Z-M             PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-Y             PIC 9(04) VALUE ZEROS.
+       77  DTC-Z-J             PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-K             PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-K4            PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-J4            PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-T1            PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-H             PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-SOMA          PIC 9(04) VALUE ZEROS.
+       77  DTC-Z-DIVQ          PIC 9(04) VALUE ZEROS.
+       77  DTC-Z-RESTO         PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-MESIDX        PIC 9(02) VALUE ZEROS.
+       77  DTC-Z-DIASMAX       PIC 9(02) VALUE ZEROS.
