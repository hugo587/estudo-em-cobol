@@ -0,0 +1,79 @@
+      *****************************************************
+      ***   COPYBOOK DATEPROC
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO = PARAGRAFOS COMUNS DE DATA (DIA DA SEMANA
+      ***              PELO CONGRUENCIA DE ZELLER, BISSEXTO,
+      ***              TRIMESTRE FISCAL E VALIDADE DE CALENDARIO)
+      ***              COMPARTILHADOS ENTRE PROGCOB03, PROGCOB16
+      ***              E PROGCOB17.
+      ***   AUTOR: HUGO VIEIRA  HUGOVIE
+      ***   DATA : 09/08/2026
+      ***   USO: COPY DATEPROC. NO FINAL DA PROCEDURE DIVISION.
+      ***        FAIXA DE PARAGRAFOS 9000-9099 RESERVADA PARA OS
+      ***        PARAGRAFOS DESTE COPYBOOK, PARA NAO COLIDIR COM
+      ***        A NUMERACAO PROPRIA DO PROGRAMA HOSPEDEIRO.
+      *****************************************************
+       9000-CALC-DIA-SEMANA.
+           IF DTC-MES < 3
+               COMPUTE DTC-Z-M = DTC-MES + 12
+               COMPUTE DTC-Z-Y = DTC-ANO - 1
+           ELSE
+               MOVE DTC-MES TO DTC-Z-M
+               MOVE DTC-ANO TO DTC-Z-Y
+           END-IF.
+           DIVIDE DTC-Z-Y BY 100 GIVING DTC-Z-J REMAINDER DTC-Z-K.
+           COMPUTE DTC-Z-T1 = (13 * (DTC-Z-M + 1)) / 5.
+           DIVIDE DTC-Z-K BY 4 GIVING DTC-Z-K4 REMAINDER DTC-Z-RESTO.
+           DIVIDE DTC-Z-J BY 4 GIVING DTC-Z-J4 REMAINDER DTC-Z-RESTO.
+           COMPUTE DTC-Z-SOMA = DTC-DIA + DTC-Z-T1 + DTC-Z-K +
+                   DTC-Z-K4 + DTC-Z-J4 + (5 * DTC-Z-J).
+           DIVIDE DTC-Z-SOMA BY 7 GIVING DTC-Z-DIVQ
+                   REMAINDER DTC-Z-H.
+           IF DTC-Z-H = 0
+               MOVE 7 TO DTC-DIA-SEMANA-NUM
+           ELSE
+               MOVE DTC-Z-H TO DTC-DIA-SEMANA-NUM
+           END-IF.
+           MOVE 'S' TO DTC-DIA-UTIL.
+           IF DTC-DIA-SEMANA-NUM = 1 OR DTC-DIA-SEMANA-NUM = 7
+               MOVE 'N' TO DTC-DIA-UTIL
+           END-IF.
+
+       9010-CALC-TRIMESTRE.
+           COMPUTE DTC-Z-MESIDX = DTC-MES - 1.
+           DIVIDE DTC-Z-MESIDX BY 3 GIVING DTC-TRIMESTRE
+                   REMAINDER DTC-Z-RESTO.
+           ADD 1 TO DTC-TRIMESTRE.
+
+       9020-CALC-BISSEXTO.
+           MOVE 'N' TO DTC-ANO-BISSEXTO.
+           DIVIDE DTC-ANO BY 4   GIVING DTC-Z-DIVQ
+                   REMAINDER DTC-Z-RESTO.
+           IF DTC-Z-RESTO = 0
+               MOVE 'S' TO DTC-ANO-BISSEXTO
+               DIVIDE DTC-ANO BY 100 GIVING DTC-Z-DIVQ
+                       REMAINDER DTC-Z-RESTO
+               IF DTC-Z-RESTO = 0
+                   MOVE 'N' TO DTC-ANO-BISSEXTO
+                   DIVIDE DTC-ANO BY 400 GIVING DTC-Z-DIVQ
+                           REMAINDER DTC-Z-RESTO
+                   IF DTC-Z-RESTO = 0
+                       MOVE 'S' TO DTC-ANO-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
+
+       9030-VALIDAR-CALENDARIO.
+           PERFORM 9020-CALC-BISSEXTO.
+           MOVE 'S' TO DTC-DATA-VALIDA.
+           IF DTC-MES < 1 OR DTC-MES > 12
+               MOVE 'N' TO DTC-DATA-VALIDA
+           ELSE
+               MOVE DTC-DIAS-MES(DTC-MES) TO DTC-Z-DIASMAX
+               IF DTC-MES = 2 AND DTC-BISSEXTO
+                   MOVE 29 TO DTC-Z-DIASMAX
+               END-IF
+               IF DTC-DIA < 1 OR DTC-DIA > DTC-Z-DIASMAX
+                   MOVE 'N' TO DTC-DATA-VALIDA
+               END-IF
+           END-IF.
