@@ -0,0 +1,19 @@
+      *****************************************************
+      ***   COPYBOOK ERRCOM
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO = CAMPOS COMUNS PARA REGISTRO DE ERROS
+      ***              INESPERADOS DE ARQUIVO (STATUS FORA DO
+      ***              ESPERADO PELO PROGRAMA) NO LOG CENTRAL
+      ***              DE ERROS (ERRLOG).
+      ***   AUTOR: HUGO VIEIRA
+      ***   ALTERACOES
+      ***   09/08/2026 HUGOVIE - COPYBOOK CRIADO.
+      *****************************************************
+       77 ERR-PROGRAMA       PIC X(08) VALUE SPACES.
+       77 ERR-ARQUIVO        PIC X(08) VALUE SPACES.
+       77 ERR-STATUS         PIC X(02) VALUE SPACES.
+       77 ERR-MENSAGEM       PIC X(40) VALUE SPACES.
+       77 ERR-DATAHORA       PIC X(17) VALUE SPACES.
+       01 ERR-TIMESTAMP.
+           02 ERR-TS-DATA    PIC 9(08).
+           02 ERR-TS-HORA    PIC 9(08).
