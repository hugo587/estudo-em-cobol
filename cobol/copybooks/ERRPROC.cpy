@@ -0,0 +1,50 @@
+      *****************************************************
+      ***   COPYBOOK ERRPROC
+      ***   AREA DE COMENTARIOS - REMARKS
+      ***   OBJETIVO = PARAGRAFOS COMUNS PARA GRAVACAO DE
+      ***              ERROS INESPERADOS DE ARQUIVO NO LOG
+      ***              CENTRAL (ERRLOG). O PROGRAMA HOSPEDEIRO
+      ***              DEVE DECLARAR SELECT/FD DE ERRLOG E O
+      ***              CAMPO WRK-ERRLOG-STATUS, E PREENCHER
+      ***              ERR-PROGRAMA/ERR-ARQUIVO/ERR-STATUS/
+      ***              ERR-MENSAGEM ANTES DE FAZER
+      ***              PERFORM 9100-REGISTRAR-ERRO.
+      ***   AUTOR: HUGO VIEIRA
+      ***   ALTERACOES
+      ***   09/08/2026 HUGOVIE - COPYBOOK CRIADO. NUMERACAO
+      ***                        9100-9199 RESERVADA PARA NAO
+      ***                        COLIDIR COM OS PARAGRAFOS
+      ***                        PROPRIOS DO PROGRAMA NEM COM
+      ***                        A FAIXA 9000-9099 DE DATEPROC.
+      *****************************************************
+       9100-REGISTRAR-ERRO.
+           PERFORM 9110-MONTAR-DATAHORA-ERRO.
+           MOVE SPACES TO ERRLOG-REC.
+           STRING ERR-DATAHORA    DELIMITED BY SIZE
+                  ' PGM='         DELIMITED BY SIZE
+                  ERR-PROGRAMA    DELIMITED BY SIZE
+                  ' ARQ='         DELIMITED BY SIZE
+                  ERR-ARQUIVO     DELIMITED BY SIZE
+                  ' STATUS='      DELIMITED BY SIZE
+                  ERR-STATUS      DELIMITED BY SIZE
+                  ' '             DELIMITED BY SIZE
+                  ERR-MENSAGEM    DELIMITED BY SIZE
+                  INTO ERRLOG-REC
+           END-STRING.
+
+           OPEN EXTEND ERRLOG.
+           IF WRK-ERRLOG-STATUS = '35'
+               CLOSE ERRLOG
+               OPEN OUTPUT ERRLOG
+           END-IF.
+           WRITE ERRLOG-REC.
+           CLOSE ERRLOG.
+
+       9110-MONTAR-DATAHORA-ERRO.
+           ACCEPT ERR-TS-DATA FROM DATE YYYYMMDD.
+           ACCEPT ERR-TS-HORA FROM TIME.
+           STRING ERR-TS-DATA DELIMITED BY SIZE
+                  '-'         DELIMITED BY SIZE
+                  ERR-TS-HORA DELIMITED BY SIZE
+                  INTO ERR-DATAHORA
+           END-STRING.
