@@ -6,15 +6,22 @@
       *****OBJETIVO = RECEBER A DATA ATUAL DO SISTEMA ATRAVÉS
       *    DE VARIÁVEIS ESTRUTURADAS
       *    DATA 27/12/2019
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - MES PASSA A SER MOSTRADO POR EXTENSO,
+      *                         USANDO A ROTINA DE DATA COMPARTILHADA
+      *                         (COPYBOOKS DATECOM/DATEPROC), EM VEZ
+      *                         DE SO O NUMERO DO MES.
       ************************************
            ENVIRONMENT DIVISION.
            DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 WRK-DATA.
-               02 WRK-AN0 PIC 9(04) VALUE ZEROS.
-               02 WRK-MES PIC 9(02) VALUE ZEROS.
-               02 WRK-DIA PIC 9(02) VALUE ZEROS.
+           COPY DATECOM.
            PROCEDURE DIVISION.
-               ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-               DISPLAY WRK-DIA ' / ' WRK-MES ' / ' WRK-AN0.
+               ACCEPT DTC-DATA FROM DATE YYYYMMDD.
+               PERFORM 9000-CALC-DIA-SEMANA.
+               DISPLAY DTC-DIASEM-NOME(DTC-DIA-SEMANA-NUM) ', '
+                       DTC-DIA ' / ' DTC-MES-NOME(DTC-MES)
+                       ' / ' DTC-ANO.
                STOP RUN.
+
+           COPY DATEPROC.
