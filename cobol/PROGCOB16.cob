@@ -1,39 +1,36 @@
            IDENTIFICATION DIVISION.
-           PROGRAM-ID. PROGCOB03.
+           PROGRAM-ID. PROGCOB16.
       *********************************
       ****** AREA DE COMENTARIOS
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = RECEBER A DATA ATUAL DO SISTEMA ATRAVÉS
       *    DE VARIÁVEIS ESTRUTURADAS
       *    DATA 27/12/2019
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - TABELA DE MESES PASSA A VIR DA ROTINA
+      *                         DE DATA COMPARTILHADA (COPYBOOK
+      *                         DATECOM), EM VEZ DE MONTADA AQUI.
+      *    09/08/2026 HUGOVIE - DIA DA SEMANA PASSA A SER MOSTRADO
+      *                         JUNTO COM O MES POR EXTENSO.
+      *    09/08/2026 HUGOVIE - TRIMESTRE FISCAL PASSA A SER MOSTRADO
+      *                         JUNTO COM O MES POR EXTENSO.
+      *    09/08/2026 HUGOVIE - PROGRAM-ID CORRIGIDO PARA PROGCOB16
+      *                         (ESTAVA DUPLICADO COM PROGCOB03).
       ************************************
            ENVIRONMENT DIVISION.
            DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 WRK-MESES.
-              03 WRK-MES PIC X(09) OCCURS 12 TIMES.
-           01 DATASYS.
-               02 AN0SYS PIC 9(04) VALUE ZEROS.
-               02 MESSYS PIC 9(02) VALUE ZEROS.
-               02 DIASYS PIC 9(02) VALUE ZEROS.
+           COPY DATECOM.
 
            PROCEDURE DIVISION.
-               ACCEPT DATASYS FROM DATE YYYYMMDD.
-               PERFORM 0400-MONTAMES.
-                DISPLAY DIASYS ' / ' WRK-MES(MESSYS) ' / ' AN0SYS.
-
+               ACCEPT DTC-DATA FROM DATE YYYYMMDD.
+               PERFORM 9000-CALC-DIA-SEMANA.
+               PERFORM 9010-CALC-TRIMESTRE.
+               DISPLAY DTC-DIASEM-NOME(DTC-DIA-SEMANA-NUM) ', '
+                       DTC-DIA ' / ' DTC-MES-NOME(DTC-MES)
+                       ' / ' DTC-ANO.
+               DISPLAY 'TRIMESTRE FISCAL...' DTC-TRIMESTRE.
 
                STOP RUN.
-           0400-MONTAMES.
-               MOVE 'JANEIRO '   TO WRK-MES(01).
-               MOVE 'FEVEREIRO'  TO WRK-MES(02).
-               MOVE 'MARCO '     TO WRK-MES(03).
-               MOVE 'ABRIL '     TO WRK-MES(04).
-               MOVE 'MAIO '      TO WRK-MES(05).
-               MOVE 'JUNHO '     TO WRK-MES(06).
-               MOVE 'JULHO '     TO WRK-MES(07).
-               MOVE 'AGOSTO '    TO WRK-MES(08).
-               MOVE 'SETEMBRO'   TO WRK-MES(09).
-               MOVE 'OUTUBRO '   TO WRK-MES(10).
-               MOVE 'NOVEMBRO '  TO WRK-MES(11).
-               MOVE 'DEZEMBRO '  TO WRK-MES(12).
+
+           COPY DATEPROC.
