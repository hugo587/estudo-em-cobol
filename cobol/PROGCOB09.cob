@@ -5,43 +5,422 @@
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = USO DO EVALUATE E IF JUNTOS EM PRODUTO
       *    DATA 08/01/2020
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - TABELA DE FRETE POR UF LIDA DE
+      *                         ARQUIVO (RATETAB) EM VEZ DE EVALUATE
+      *                         COM OS ESTADOS FIXOS NO FONTE.
+      *    09/08/2026 HUGOVIE - MODO LOTE: LE UM ARQUIVO DE PEDIDOS
+      *                         DO DIA (ORDERTXN) E GRAVA UM RESULTADO
+      *                         DE FRETE POR LINHA EM FRETERES.
+      *    09/08/2026 HUGOVIE - PEDIDOS SEM ENTREGA (UF NAO ENCONTRADA
+      *                         EM RATETAB) SAO GRAVADOS EM FRETEEXC
+      *                         EM VEZ DE SO APARECEREM NO CONSOLE.
+      *    09/08/2026 HUGOVIE - ORDERTXN PASSA A TRAZER O NUMERO DO
+      *                         PEDIDO, PODENDO TER VARIAS LINHAS DE
+      *                         ITEM POR PEDIDO. O MODO LOTE PASSA A
+      *                         QUEBRAR POR PEDIDO (ARQUIVO EM ORDEM
+      *                         DE PEDIDO) E CALCULAR O FRETE SOBRE O
+      *                         VALOR TOTAL DO PEDIDO, NAO POR LINHA.
+      *    09/08/2026 HUGOVIE - TOTAIS DE PEDIDOS X FRETE DO LOTE SAO
+      *                         CONCILIADOS E GRAVADOS EM FRETERECON
+      *                         AO FINAL DO PROCESSAMENTO.
+      *    09/08/2026 HUGOVIE - CADA PEDIDO FECHADO PASSA A GERAR
+      *                         TAMBEM UMA LINHA CSV EM SHIPCSV, PARA
+      *                         ENVIO AO PARCEIRO DE TRANSPORTE.
+      *    09/08/2026 HUGOVIE - FALHA INESPERADA AO ABRIR A TABELA DE
+      *                         FRETE (RATETAB) PASSA A SER REGISTRADA
+      *                         NO LOG CENTRAL DE ERROS (ERRLOG).
+      *    09/08/2026 HUGOVIE - MODO LOTE PASSA A PULAR O
+      *                         PROCESSAMENTO DOS PEDIDOS (EM VEZ DE
+      *                         TENTAR LER A TABELA DE FRETE JA
+      *                         FECHADA) QUANDO A ABERTURA DA RATETAB
+      *                         FALHA.
+      *    09/08/2026 HUGOVIE - PROGCOB09 PASSA A RETORNAR COM GOBACK,
+      *                         JA QUE TAMBEM E CHAMADO COMO
+      *                         SUBPROGRAMA PELO MENU (PROGCOB18).
+      *    09/08/2026 HUGOVIE - WRK-VALOR AMPLIADO PARA PIC 9(07)V99,
+      *                         EVITANDO TRUNCAMENTO DE PEDIDOS COM
+      *                         VALOR TOTAL A PARTIR DE 1.000.000,00.
+      *    09/08/2026 HUGOVIE - LINHA DO SHIPCSV PASSA A GRAVAR
+      *                         VALOR/FRETE COM PONTO DECIMAL EM VEZ
+      *                         DE VIRGULA, PARA NAO CONFLITAR COM A
+      *                         VIRGULA SEPARADORA DE COLUNAS DO CSV.
+      *    09/08/2026 HUGOVIE - WRK-FRETE (E TOTAIS/CAMPOS DERIVADOS)
+      *                         AMPLIADO PARA PIC 9(07)V99, NA MESMA
+      *                         PRECISAO DE WRK-VALOR, E PASSA A TER
+      *                         ON SIZE ERROR NOS DOIS CALCULOS DE
+      *                         FRETE, EVITANDO TRUNCAMENTO SILENCIOSO
+      *                         COM PEDIDOS DE VALOR ALTO.
       ************************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT RATETAB ASSIGN TO "RATETAB"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RT-UF
+                   FILE STATUS IS WRK-RATETAB-STATUS.
+               SELECT ORDERTXN ASSIGN TO "ORDERTXN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-ORDERTXN-STATUS.
+               SELECT FRETERES ASSIGN TO "FRETERES"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-FRETERES-STATUS.
+               SELECT FRETEEXC ASSIGN TO "FRETEEXC"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-FRETEEXC-STATUS.
+               SELECT FRETERECON ASSIGN TO "FRETERECON"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-FRETERECON-STATUS.
+               SELECT SHIPCSV ASSIGN TO "SHIPCSV"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-SHIPCSV-STATUS.
+               SELECT ERRLOG ASSIGN TO "ERRLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-ERRLOG-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  RATETAB.
+           01  RATE-REC.
+               05 RT-UF         PIC X(02).
+               05 RT-MULTIPL    PIC 9V9999.
+
+           FD  ORDERTXN.
+           01  ORDERTXN-REC.
+               05 TX-PEDIDO     PIC 9(06).
+               05 TX-PRODUTO    PIC X(20).
+               05 TX-VALOR      PIC 9(06)V99.
+               05 TX-UF         PIC X(02).
+
+           FD  FRETERES.
+           01  FRETERES-REC     PIC X(60).
+
+           FD  FRETEEXC.
+           01  FRETEEXC-REC.
+               05 EXC-PRODUTO   PIC X(20).
+               05 EXC-VALOR     PIC 9(06)V99.
+               05 EXC-UF        PIC X(02).
+               05 EXC-DATAHORA  PIC X(17).
+
+           FD  FRETERECON.
+           01  FRETERECON-REC   PIC X(80).
+
+           FD  SHIPCSV.
+           01  SHIPCSV-REC      PIC X(80).
+
+           FD  ERRLOG.
+           01  ERRLOG-REC       PIC X(80).
+
            WORKING-STORAGE SECTION.
+           COPY ERRCOM.
+           77 WRK-ERRLOG-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-MODO     PIC X(01)     VALUE 'I'.
+               88 WRK-MODO-INTERATIVO VALUE 'I'.
+               88 WRK-MODO-LOTE       VALUE 'B'.
            77 WRK-PRODUTO  PIC X(20)     VALUE SPACES.
            77 WRK-UF       PIC X(02)     VALUE SPACES.
-           77 WRK-VALOR    PIC 9(06)V99   VALUE ZEROS.
-           77 WRK-FRETE    PIC 9(04)V99   VALUE ZEROS.
+           77 WRK-VALOR    PIC 9(07)V99   VALUE ZEROS.
+           77 WRK-FRETE    PIC 9(07)V99   VALUE ZEROS.
+           77 WRK-RATETAB-STATUS PIC X(02) VALUE SPACES.
+               88 RATETAB-OK        VALUE '00'.
+               88 RATETAB-NOTFOUND  VALUE '23'.
+           77 WRK-RATETAB-DISPONIVEL PIC X(01) VALUE 'N'.
+               88 RATETAB-DISPONIVEL VALUE 'S'.
+           77 WRK-ORDERTXN-STATUS  PIC X(02) VALUE SPACES.
+               88 ORDERTXN-OK       VALUE '00'.
+               88 ORDERTXN-EOF      VALUE '10'.
+           77 WRK-FRETERES-STATUS  PIC X(02) VALUE SPACES.
+           77 WRK-FRETEEXC-STATUS  PIC X(02) VALUE SPACES.
+           77 WRK-FRETERECON-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-SHIPCSV-STATUS    PIC X(02) VALUE SPACES.
+           77 WRK-LINHA-RES    PIC X(60) VALUE SPACES.
+           77 WRK-FRETE-ED     PIC ZZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-VALOR-ED     PIC ZZZZ.ZZ9,99 VALUE ZEROS.
+
+      *    ********** VALOR/FRETE SEM VIRGULA DECIMAL, PARA NAO
+      *    ********** CONFLITAR COM A VIRGULA SEPARADORA DO CSV
+           77 WRK-VALOR-CSV-INT   PIC 9(07) VALUE ZEROS.
+           77 WRK-VALOR-CSV-CENT  PIC 9(02) VALUE ZEROS.
+           77 WRK-VALOR-CSV-INT-ED PIC ZZZZZZ9.
+           77 WRK-FRETE-CSV-INT   PIC 9(07) VALUE ZEROS.
+           77 WRK-FRETE-CSV-CENT  PIC 9(02) VALUE ZEROS.
+           77 WRK-FRETE-CSV-INT-ED PIC ZZZZZZ9.
+           77 WRK-DATAHORA     PIC X(17) VALUE SPACES.
+           01 WRK-TIMESTAMP.
+               02 WRK-TS-DATA  PIC 9(08).
+               02 WRK-TS-HORA  PIC 9(08).
 
+      *    ********** ACUMULADORES DE PEDIDO (QUEBRA POR TX-PEDIDO)
+           77 WRK-PEDIDO-ATUAL     PIC 9(06) VALUE ZEROS.
+           77 WRK-ORDEM-VALOR-TOT  PIC 9(07)V99 VALUE ZEROS.
+           77 WRK-ORDEM-UF         PIC X(02)    VALUE SPACES.
+           77 WRK-ORDEM-QT-ITENS   PIC 9(03)    VALUE ZEROS.
+           77 WRK-ORDEM-PRODUTO    PIC X(20)    VALUE SPACES.
+
+      *    ********** TOTAIS DE CONCILIACAO DO LOTE
+           77 WRK-TOTAL-PEDIDOS    PIC 9(04)    VALUE ZEROS.
+           77 WRK-TOTAL-VALOR      PIC 9(08)V99 VALUE ZEROS.
+           77 WRK-TOTAL-FRETE      PIC 9(09)V99 VALUE ZEROS.
+           77 WRK-TOTAL-EXCECOES   PIC 9(04)    VALUE ZEROS.
+           77 WRK-TOTAL-VALOR-ED   PIC ZZZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-TOTAL-FRETE-ED   PIC ZZZZZZ.ZZ9,99 VALUE ZEROS.
 
            PROCEDURE DIVISION.
-              DISPLAY 'PRODUTO...'
-              ACCEPT WRK-PRODUTO.
-
-              DISPLAY 'VALOR...'
-              ACCEPT WRK-VALOR.
-
-              DISPLAY 'ESTADO A ENTREGAR...'
-              ACCEPT WRK-UF.
-
-              EVALUATE WRK-UF
-              WHEN 'SP'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-              WHEN 'RJ'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-              WHEN 'MG'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-              WHEN OTHER
-               DISPLAY 'NAO PODEMOS ENTREGAR..'
-
-              END-EVALUATE.
-
-              DISPLAY '========================'.
-              IF WRK-FRETE NOT EQUAL 0
-                  DISPLAY 'VALOR DO PRODUTO COM FRETE..' WRK-FRETE
-              END-IF.
-                   STOP RUN.
+           0001-PRINCIPAL.
+               DISPLAY 'MODO (I-INTERATIVO / B-LOTE)...'
+               ACCEPT WRK-MODO.
+
+               IF WRK-MODO-LOTE
+                   PERFORM 0400-PROCESSAR-LOTE
+               ELSE
+                   PERFORM 0100-INICIALIZAR
+                   PERFORM 0200-CALCULAR-FRETE
+                   PERFORM 0300-FINALIZAR
+               END-IF.
+               GOBACK.
+
+           0100-INICIALIZAR.
+               DISPLAY 'PRODUTO...'
+               ACCEPT WRK-PRODUTO.
+
+               DISPLAY 'VALOR...'
+               ACCEPT WRK-VALOR.
+
+               DISPLAY 'ESTADO A ENTREGAR...'
+               ACCEPT WRK-UF.
+
+           0200-CALCULAR-FRETE.
+               MOVE ZEROS TO WRK-FRETE.
+               OPEN INPUT RATETAB.
+               IF WRK-RATETAB-STATUS NOT = '00'
+                   MOVE 'PROGCOB09' TO ERR-PROGRAMA
+                   MOVE 'RATETAB'   TO ERR-ARQUIVO
+                   MOVE WRK-RATETAB-STATUS TO ERR-STATUS
+                   MOVE 'FALHA AO ABRIR TABELA DE FRETE'
+                        TO ERR-MENSAGEM
+                   PERFORM 9100-REGISTRAR-ERRO
+                   DISPLAY 'NAO PODEMOS ENTREGAR..'
+                   PERFORM 0250-GRAVAR-EXCECAO
+               ELSE
+                   MOVE WRK-UF TO RT-UF
+                   READ RATETAB
+                       KEY IS RT-UF
+                       INVALID KEY
+                           MOVE '23' TO WRK-RATETAB-STATUS
+                   END-READ
+                   CLOSE RATETAB
+                   IF RATETAB-OK
+                       COMPUTE WRK-FRETE = WRK-VALOR * RT-MULTIPL
+                           ON SIZE ERROR
+                               MOVE ZEROS TO WRK-FRETE
+                               DISPLAY 'ERRO - FRETE CALCULADO FORA'
+                                       ' DA FAIXA'
+                       END-COMPUTE
+                   ELSE
+                       DISPLAY 'NAO PODEMOS ENTREGAR..'
+                       PERFORM 0250-GRAVAR-EXCECAO
+                   END-IF
+               END-IF.
+
+           0250-GRAVAR-EXCECAO.
+               PERFORM 0700-MONTAR-DATAHORA.
+               MOVE WRK-PRODUTO  TO EXC-PRODUTO.
+               MOVE WRK-VALOR    TO EXC-VALOR.
+               MOVE WRK-UF       TO EXC-UF.
+               MOVE WRK-DATAHORA TO EXC-DATAHORA.
+               OPEN EXTEND FRETEEXC.
+               IF WRK-FRETEEXC-STATUS = '35'
+                   CLOSE FRETEEXC
+                   OPEN OUTPUT FRETEEXC
+               END-IF.
+               WRITE FRETEEXC-REC.
+               CLOSE FRETEEXC.
+
+           0300-FINALIZAR.
+               DISPLAY '========================'.
+               IF WRK-FRETE NOT EQUAL 0
+                   DISPLAY 'VALOR DO PRODUTO COM FRETE..' WRK-FRETE
+               END-IF.
+
+           0400-PROCESSAR-LOTE.
+               OPEN INPUT ORDERTXN.
+               OPEN OUTPUT FRETERES.
+               OPEN OUTPUT SHIPCSV.
+               OPEN INPUT RATETAB.
+               MOVE 'N' TO WRK-RATETAB-DISPONIVEL.
+               IF WRK-RATETAB-STATUS NOT = '00'
+                   MOVE 'PROGCOB09' TO ERR-PROGRAMA
+                   MOVE 'RATETAB'   TO ERR-ARQUIVO
+                   MOVE WRK-RATETAB-STATUS TO ERR-STATUS
+                   MOVE 'FALHA AO ABRIR TABELA DE FRETE - LOTE'
+                        TO ERR-MENSAGEM
+                   PERFORM 9100-REGISTRAR-ERRO
+                   DISPLAY 'TABELA DE FRETE INDISPONIVEL - LOTE'
+                           ' NAO PROCESSADO'
+               ELSE
+                   MOVE 'S' TO WRK-RATETAB-DISPONIVEL
+               END-IF.
+
+               IF RATETAB-DISPONIVEL
+                   READ ORDERTXN
+                       AT END MOVE '10' TO WRK-ORDERTXN-STATUS
+                   END-READ
+
+                   IF NOT ORDERTXN-EOF
+                       MOVE TX-PEDIDO TO WRK-PEDIDO-ATUAL
+                   END-IF
+
+                   PERFORM UNTIL ORDERTXN-EOF
+                       IF TX-PEDIDO NOT = WRK-PEDIDO-ATUAL
+                           PERFORM 0650-FECHAR-PEDIDO
+                           MOVE TX-PEDIDO TO WRK-PEDIDO-ATUAL
+                       END-IF
+                       PERFORM 0550-ACUMULAR-LINHA-PEDIDO
+
+                       READ ORDERTXN
+                           AT END MOVE '10' TO WRK-ORDERTXN-STATUS
+                       END-READ
+                   END-PERFORM
+
+                   IF WRK-ORDEM-QT-ITENS > 0
+                       PERFORM 0650-FECHAR-PEDIDO
+                   END-IF
+
+                   CLOSE RATETAB
+               END-IF.
+
+               CLOSE ORDERTXN.
+               CLOSE FRETERES.
+               CLOSE SHIPCSV.
+               PERFORM 0900-GRAVAR-RECONCILIACAO.
+
+           0550-ACUMULAR-LINHA-PEDIDO.
+               IF WRK-ORDEM-QT-ITENS = 0
+                   MOVE TX-UF      TO WRK-ORDEM-UF
+                   MOVE TX-PRODUTO TO WRK-ORDEM-PRODUTO
+               END-IF.
+               ADD TX-VALOR TO WRK-ORDEM-VALOR-TOT.
+               ADD 1        TO WRK-ORDEM-QT-ITENS.
+
+           0650-FECHAR-PEDIDO.
+               MOVE WRK-ORDEM-UF        TO WRK-UF.
+               MOVE WRK-ORDEM-VALOR-TOT TO WRK-VALOR.
+               MOVE WRK-ORDEM-PRODUTO   TO WRK-PRODUTO.
+               PERFORM 0500-CALCULAR-FRETE-LOTE.
+               PERFORM 0600-GRAVAR-RESULTADO-LOTE.
+               PERFORM 0660-GRAVAR-LINHA-CSV.
+               PERFORM 0670-ACUMULAR-RECONCILIACAO.
+
+               MOVE ZEROS  TO WRK-ORDEM-VALOR-TOT WRK-ORDEM-QT-ITENS.
+               MOVE SPACES TO WRK-ORDEM-UF WRK-ORDEM-PRODUTO.
+
+           0500-CALCULAR-FRETE-LOTE.
+               MOVE ZEROS TO WRK-FRETE.
+               MOVE WRK-UF TO RT-UF.
+               READ RATETAB
+                   KEY IS RT-UF
+                   INVALID KEY
+                       MOVE '23' TO WRK-RATETAB-STATUS
+                   NOT INVALID KEY
+                       MOVE '00' TO WRK-RATETAB-STATUS
+               END-READ.
+
+               IF RATETAB-OK
+                   COMPUTE WRK-FRETE = WRK-VALOR * RT-MULTIPL
+                       ON SIZE ERROR
+                           MOVE ZEROS TO WRK-FRETE
+                           DISPLAY 'ERRO - FRETE CALCULADO FORA DA'
+                                   ' FAIXA'
+                   END-COMPUTE
+               ELSE
+                   PERFORM 0250-GRAVAR-EXCECAO
+                   ADD 1 TO WRK-TOTAL-EXCECOES
+               END-IF.
+
+           0600-GRAVAR-RESULTADO-LOTE.
+               MOVE WRK-VALOR TO WRK-VALOR-ED.
+               MOVE WRK-FRETE TO WRK-FRETE-ED.
+               IF RATETAB-OK
+                   STRING 'PEDIDO=' WRK-PEDIDO-ATUAL
+                          ' ITENS=' WRK-ORDEM-QT-ITENS
+                          ' UF=' DELIMITED BY SIZE
+                          WRK-UF DELIMITED BY SIZE
+                          ' VALOR=' DELIMITED BY SIZE
+                          WRK-VALOR-ED DELIMITED BY SIZE
+                          ' FRETE=' DELIMITED BY SIZE
+                          WRK-FRETE-ED DELIMITED BY SIZE
+                          INTO WRK-LINHA-RES
+                   END-STRING
+               ELSE
+                   STRING 'PEDIDO=' WRK-PEDIDO-ATUAL
+                          ' ITENS=' WRK-ORDEM-QT-ITENS
+                          ' UF=' DELIMITED BY SIZE
+                          WRK-UF DELIMITED BY SIZE
+                          ' NAO PODEMOS ENTREGAR' DELIMITED BY SIZE
+                          INTO WRK-LINHA-RES
+                   END-STRING
+               END-IF.
+               MOVE WRK-LINHA-RES TO FRETERES-REC.
+               WRITE FRETERES-REC.
+
+           0660-GRAVAR-LINHA-CSV.
+               MOVE WRK-VALOR TO WRK-VALOR-CSV-INT.
+               COMPUTE WRK-VALOR-CSV-CENT =
+                       (WRK-VALOR - WRK-VALOR-CSV-INT) * 100.
+               MOVE WRK-VALOR-CSV-INT TO WRK-VALOR-CSV-INT-ED.
+
+               MOVE WRK-FRETE TO WRK-FRETE-CSV-INT.
+               COMPUTE WRK-FRETE-CSV-CENT =
+                       (WRK-FRETE - WRK-FRETE-CSV-INT) * 100.
+               MOVE WRK-FRETE-CSV-INT TO WRK-FRETE-CSV-INT-ED.
+
+               STRING WRK-PEDIDO-ATUAL ',' WRK-ORDEM-PRODUTO
+                      DELIMITED BY '  ' ',' WRK-UF ','
+                      WRK-VALOR-CSV-INT-ED '.' WRK-VALOR-CSV-CENT ','
+                      WRK-FRETE-CSV-INT-ED '.' WRK-FRETE-CSV-CENT
+                      DELIMITED BY SIZE
+                      INTO SHIPCSV-REC
+               END-STRING.
+               WRITE SHIPCSV-REC.
+
+           0670-ACUMULAR-RECONCILIACAO.
+               ADD 1            TO WRK-TOTAL-PEDIDOS.
+               ADD WRK-VALOR    TO WRK-TOTAL-VALOR.
+               IF RATETAB-OK
+                   ADD WRK-FRETE TO WRK-TOTAL-FRETE
+               END-IF.
+
+           0700-MONTAR-DATAHORA.
+               ACCEPT WRK-TS-DATA FROM DATE YYYYMMDD.
+               ACCEPT WRK-TS-HORA FROM TIME.
+               STRING WRK-TS-DATA DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WRK-TS-HORA DELIMITED BY SIZE
+                      INTO WRK-DATAHORA
+               END-STRING.
+
+           0900-GRAVAR-RECONCILIACAO.
+               MOVE WRK-TOTAL-VALOR TO WRK-TOTAL-VALOR-ED.
+               MOVE WRK-TOTAL-FRETE TO WRK-TOTAL-FRETE-ED.
+               OPEN OUTPUT FRETERECON.
+               STRING 'PEDIDOS=' WRK-TOTAL-PEDIDOS
+                      ' EXCECOES=' WRK-TOTAL-EXCECOES
+                      ' VALOR-TOTAL=' WRK-TOTAL-VALOR-ED
+                      ' FRETE-TOTAL=' WRK-TOTAL-FRETE-ED
+                      DELIMITED BY SIZE
+                      INTO FRETERECON-REC
+               END-STRING.
+               WRITE FRETERECON-REC.
+               CLOSE FRETERECON.
+               DISPLAY '------------------------------'.
+               DISPLAY ' CONCILIACAO FRETE X PEDIDOS'.
+               DISPLAY ' PEDIDOS PROCESSADOS..' WRK-TOTAL-PEDIDOS.
+               DISPLAY ' EXCECOES.............' WRK-TOTAL-EXCECOES.
+               DISPLAY ' VALOR TOTAL..........' WRK-TOTAL-VALOR-ED.
+               DISPLAY ' FRETE TOTAL..........' WRK-TOTAL-FRETE-ED.
+               DISPLAY '------------------------------'.
+
+           COPY ERRPROC.
