@@ -0,0 +1,184 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB18.
+      *********************************
+      ****** AREA DE COMENTARIOS
+      *****AUTOR = HUGO VIEIRA  HUGOVIE
+      *****OBJETIVO = MENU DE OPERACOES QUE USA O MESMO CADASTRO DE
+      *    SEGURANCA DO PROGCOB10 (SECFILE) COMO PORTEIRO E, UMA VEZ
+      *    LIBERADO O ACESSO, CHAMA O PROGRAMA OPERACIONAL ESCOLHIDO
+      *    (PEDIDOS/FOLHA/VENDAS) EM VEZ DE TERMINAR EM STOP RUN SEM
+      *    LEVAR O USUARIO A LUGAR NENHUM.
+      *    DATA 09/08/2020
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - MENU PASSA A FICAR EM LOOP (UMA
+      *                         SESSAO, VARIAS OPCOES) E O ACESSO DE
+      *                         ADMINISTRADOR EXPIRA APOS FICAR OCIOSO
+      *                         ALEM DE WRK-TIMEOUT-SEG, EXIGINDO
+      *                         USUARIO/SENHA DE NOVO PARA OPCOES
+      *                         RESTRITAS.
+      *    09/08/2026 HUGOVIE - RESPEITA O BLOQUEIO POR TENTATIVAS DE
+      *                         SENHA ERRADA GRAVADO NO SECFILE PELO
+      *                         PROGCOB10, E REGISTRA FALHA DE ABERTURA
+      *                         DO SECFILE NO LOG CENTRAL DE ERROS.
+      *    09/08/2026 HUGOVIE - 0100-VALIDAR-ACESSO PASSA A ZERAR
+      *                         WRK-ACESSO-OK NO INICIO, PARA NAO
+      *                         MANTER UM ACESSO LIBERADO ANTIGO
+      *                         QUANDO A REVALIDACAO POR OCIOSIDADE
+      *                         FALHA.
+      *    09/08/2026 HUGOVIE - 0100-VALIDAR-ACESSO PASSA A ABRIR O
+      *                         SECFILE EM I-O E USAR O PARAGRAFO
+      *                         COMPARTILHADO DO COPYBOOK SECPROC
+      *                         (TAMBEM USADO PELO PROGCOB10), PARA
+      *                         QUE SENHAS ERRADAS DIGITADAS AQUI
+      *                         TAMBEM CONTEM PARA O BLOQUEIO POR
+      *                         TENTATIVAS.
+      ************************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SECFILE ASSIGN TO "SECFILE"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SEC-USUARIO
+                   FILE STATUS IS WRK-SECFILE-STATUS.
+               SELECT ERRLOG ASSIGN TO "ERRLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-ERRLOG-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  SECFILE.
+           01  SEC-REC.
+               05 SEC-USUARIO     PIC X(20).
+               05 SEC-SENHA       PIC X(10).
+               05 SEC-NIVEL       PIC 9(02).
+               05 SEC-QT-ERRADAS  PIC 9(02).
+               05 SEC-BLOQUEADO   PIC X(01).
+                  88 SEC-CONTA-BLOQUEADA VALUE 'S'.
+
+           FD  ERRLOG.
+           01  ERRLOG-REC         PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           COPY ERRCOM.
+           COPY SECCOM.
+           77 WRK-ERRLOG-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-USUARIO  PIC X(20)     VALUE SPACES.
+           77 WRK-SENHA    PIC X(10)     VALUE SPACES.
+           77 WRK-NIVEL    PIC 9(02)   VALUE ZEROS.
+              88 ADM  VALUE  01.
+              88 USER VALUE 02.
+           77 WRK-SECFILE-STATUS PIC X(02) VALUE SPACES.
+               88 SECFILE-OK        VALUE '00'.
+           77 WRK-ACESSO-OK  PIC X(01) VALUE 'N'.
+               88 ACESSO-LIBERADO VALUE 'S'.
+           77 WRK-OPCAO      PIC X(01) VALUE SPACES.
+               88 OPCAO-PEDIDOS  VALUE '1'.
+               88 OPCAO-FOLHA    VALUE '2'.
+               88 OPCAO-VENDAS   VALUE '3'.
+               88 OPCAO-SAIR     VALUE '0'.
+           77 WRK-TIMEOUT-SEG    PIC 9(05) VALUE 00300.
+           77 WRK-ULTIMA-VERIF   PIC 9(08) VALUE ZEROS.
+           77 WRK-HORA-ATUAL     PIC 9(08) VALUE ZEROS.
+           77 WRK-ULTIMA-VERIF-SEG PIC 9(05) VALUE ZEROS.
+           77 WRK-HORA-ATUAL-SEG   PIC 9(05) VALUE ZEROS.
+           77 WRK-OCIOSO-SEG     PIC S9(08) VALUE ZEROS.
+           01 WRK-HMS-ENTRADA    PIC 9(08) VALUE ZEROS.
+           01 WRK-HMS-ENTRADA-R REDEFINES WRK-HMS-ENTRADA.
+               02 WRK-HMS-HH     PIC 9(02).
+               02 WRK-HMS-MM     PIC 9(02).
+               02 WRK-HMS-SS     PIC 9(02).
+               02 WRK-HMS-CC     PIC 9(02).
+           77 WRK-HMS-SEGUNDOS   PIC 9(05) VALUE ZEROS.
+
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-VALIDAR-ACESSO.
+               IF ACESSO-LIBERADO
+                   ACCEPT WRK-ULTIMA-VERIF FROM TIME
+                   PERFORM 0150-LOOP-MENU UNTIL OPCAO-SAIR
+               ELSE
+                   DISPLAY 'USUARIO NAO ATORIZADO'
+               END-IF.
+               STOP RUN.
+
+           0150-LOOP-MENU.
+               PERFORM 0200-EXIBIR-MENU.
+               PERFORM 0300-DESPACHAR.
+
+           0100-VALIDAR-ACESSO.
+               DISPLAY 'USUARIO..'
+               ACCEPT WRK-USUARIO.
+               DISPLAY 'SENHA..'
+               ACCEPT WRK-SENHA.
+
+               MOVE 'PROGCOB18' TO ERR-PROGRAMA.
+               PERFORM 9200-VALIDAR-ACESSO-SEC.
+
+           0200-EXIBIR-MENU.
+               DISPLAY '==============================='.
+               DISPLAY ' 1 - PEDIDOS / FRETE (PROGCOB09)'.
+               IF ADM
+                   DISPLAY ' 2 - FOLHA DE PAGAMENTO (PROGCOB04)'
+               END-IF.
+               DISPLAY ' 3 - VENDAS DO DIA (PROGCOB15)'.
+               DISPLAY ' 0 - SAIR'.
+               DISPLAY '==============================='.
+               DISPLAY 'OPCAO...'.
+               ACCEPT WRK-OPCAO.
+
+           0300-DESPACHAR.
+               EVALUATE TRUE
+                   WHEN OPCAO-PEDIDOS
+                       CALL 'PROGCOB09'
+                   WHEN OPCAO-FOLHA
+                       IF ADM
+                           PERFORM 0320-CONFERIR-OCIOSIDADE
+                           IF ACESSO-LIBERADO
+                               CALL 'PROGCOB04'
+                           END-IF
+                       ELSE
+                           DISPLAY 'OPCAO RESTRITA AO ADMINISTRADOR'
+                       END-IF
+                   WHEN OPCAO-VENDAS
+                       CALL 'PROGCOB15'
+                   WHEN OPCAO-SAIR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA'
+               END-EVALUATE.
+
+           0320-CONFERIR-OCIOSIDADE.
+               ACCEPT WRK-HORA-ATUAL FROM TIME.
+
+               MOVE WRK-HORA-ATUAL TO WRK-HMS-ENTRADA.
+               PERFORM 0330-CALC-SEGUNDOS-HMS.
+               MOVE WRK-HMS-SEGUNDOS TO WRK-HORA-ATUAL-SEG.
+
+               MOVE WRK-ULTIMA-VERIF TO WRK-HMS-ENTRADA.
+               PERFORM 0330-CALC-SEGUNDOS-HMS.
+               MOVE WRK-HMS-SEGUNDOS TO WRK-ULTIMA-VERIF-SEG.
+
+               COMPUTE WRK-OCIOSO-SEG =
+                       WRK-HORA-ATUAL-SEG - WRK-ULTIMA-VERIF-SEG.
+               IF WRK-OCIOSO-SEG < 0
+                   ADD 86400 TO WRK-OCIOSO-SEG
+               END-IF.
+               IF WRK-OCIOSO-SEG > WRK-TIMEOUT-SEG
+                   DISPLAY 'SESSAO DE ADMINISTRADOR EXPIRADA -'
+                           ' CONFIRME USUARIO/SENHA NOVAMENTE'
+                   PERFORM 0100-VALIDAR-ACESSO
+                   IF ACESSO-LIBERADO
+                       ACCEPT WRK-ULTIMA-VERIF FROM TIME
+                   END-IF
+               END-IF.
+
+           0330-CALC-SEGUNDOS-HMS.
+               COMPUTE WRK-HMS-SEGUNDOS =
+                       (WRK-HMS-HH * 3600) + (WRK-HMS-MM * 60) +
+                       WRK-HMS-SS.
+
+           COPY ERRPROC.
+           COPY SECPROC.
