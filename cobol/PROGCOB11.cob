@@ -5,19 +5,87 @@
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = USO DO OPERADOR AND E OR
       *    DATA 08/01/2020
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - PASSA A ACEITAR UM MODO LOTE (B), QUE
+      *                         LE UMA LISTA DE CORTE (CUTLIST) E
+      *                         GRAVA O RESULTADO EM CUTREP, EM VEZ DE
+      *                         SO PERGUNTAR LARGURA/COMPRIMENTO NO
+      *                         CONSOLE.
+      *    09/08/2026 HUGOVIE - PASSA A CALCULAR O CUSTO UNITARIO DA
+      *                         PECA (PRECO POR M2 X AREA) E MOSTRAR A
+      *                         COTACAO, ALEM DA AREA.
+      *    09/08/2026 HUGOVIE - PASSA A CALCULAR O PERIMETRO DA PECA E
+      *                         O PERCENTUAL DE DESPERDICIO EM RELACAO
+      *                         A CHAPA PADRAO DE ONDE A PECA E
+      *                         CORTADA.
+      *    09/08/2026 HUGOVIE - WRK-AREA AMPLIADO PARA PIC 9(06)V99 E
+      *                         PASSA A TER ON SIZE ERROR, EVITANDO
+      *                         ESTOURO SILENCIOSO COM PECAS GRANDES.
+      *    09/08/2026 HUGOVIE - MODO LOTE PASSA A ACUMULAR E GRAVAR A
+      *                         AREA TOTAL DO LOTE NO CUTREP.
       ************************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUTLIST ASSIGN TO "CUTLIST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-CUTLIST-STATUS.
+               SELECT CUTREP ASSIGN TO "CUTREP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-CUTREP-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  CUTLIST.
+           01  CUTLIST-REC.
+               05 CUT-LARGURA       PIC 9(03)V99.
+               05 CUT-COMPRIMENTO   PIC 9(03)V99.
+
+           FD  CUTREP.
+           01  CUTREP-REC           PIC X(80).
+
            WORKING-STORAGE SECTION.
+           77 WRK-MODO          PIC X(01)   VALUE 'I'.
+               88 WRK-MODO-INTERATIVO  VALUE 'I'.
+               88 WRK-MODO-LOTE        VALUE 'B'.
+           77 WRK-CUTLIST-STATUS PIC X(02) VALUE SPACES.
+               88 CUTLIST-OK     VALUE '00'.
+               88 CUTLIST-EOF    VALUE '10'.
+           77 WRK-CUTREP-STATUS  PIC X(02) VALUE SPACES.
+           77 WRK-CHAPA-LARG     PIC 9(03)V99   VALUE 122,00.
+           77 WRK-CHAPA-COMP     PIC 9(03)V99   VALUE 244,00.
+           77 WRK-CHAPA-AREA     PIC 9(06)V99   VALUE 29768,00.
+           77 WRK-PRECO-M2       PIC 9(04)V99   VALUE ZEROS.
            77 WRK-LARGURA      PIC 9(03)V99   VALUE ZEROS.
            77 WRK-COMPRIMENTO  PIC 9(03)V99   VALUE ZEROS.
-           77 WRK-AREA         PIC 9(03)V99   VALUE ZEROS.
-
+           77 WRK-AREA         PIC 9(06)V99   VALUE ZEROS.
+           77 WRK-AREA-TOTAL   PIC 9(08)V99   VALUE ZEROS.
+           77 WRK-PERIMETRO    PIC 9(04)V99   VALUE ZEROS.
+           77 WRK-COTACAO      PIC 9(06)V99   VALUE ZEROS.
+           77 WRK-DESPERDICIO-PCT PIC 9(03)V99 VALUE ZEROS.
+           77 WRK-LINHA-REP     PIC X(80)     VALUE SPACES.
+           77 WRK-AREA-ED       PIC ZZZZZ9,99.
+           77 WRK-PERIMETRO-ED  PIC ZZZ9,99.
+           77 WRK-COTACAO-ED    PIC ZZZZZ9,99.
+           77 WRK-DESPERD-ED    PIC ZZ9,99.
+           77 WRK-AREA-TOTAL-ED PIC ZZZZZZZ9,99.
 
            PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               DISPLAY 'MODO (I-INTERATIVO / B-LOTE)...'.
+               ACCEPT WRK-MODO.
+               DISPLAY 'PRECO POR M2...'.
+               ACCEPT WRK-PRECO-M2.
+               IF WRK-MODO-LOTE
+                   PERFORM 0400-PROCESSAR-LOTE
+               ELSE
+                   PERFORM 0100-PROCESSAR-INTERATIVO
+               END-IF.
+               STOP RUN.
+
+           0100-PROCESSAR-INTERATIVO.
               DISPLAY 'LARGURA...'
               ACCEPT WRK-LARGURA.
 
@@ -25,10 +93,74 @@
               ACCEPT WRK-COMPRIMENTO.
 
               IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-                  COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
+                  PERFORM 0200-CALCULAR-PECA
                   DISPLAY '---------------------------'
                   DISPLAY 'AREA.....' WRK-AREA
+                  DISPLAY 'PERIMETRO.' WRK-PERIMETRO
+                  DISPLAY 'COTACAO...' WRK-COTACAO
+                  DISPLAY 'DESPERDICIO %...' WRK-DESPERDICIO-PCT
               ELSE
                  DISPLAY 'FALTA INFORMAR VALORES'
               END-IF.
-                   STOP RUN.
+
+           0200-CALCULAR-PECA.
+               COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WRK-AREA
+                       DISPLAY 'ERRO - AREA CALCULADA FORA DA FAIXA'
+               END-COMPUTE.
+               COMPUTE WRK-PERIMETRO =
+                       2 * (WRK-LARGURA + WRK-COMPRIMENTO).
+               COMPUTE WRK-COTACAO = WRK-AREA * WRK-PRECO-M2.
+               IF WRK-AREA < WRK-CHAPA-AREA
+                   COMPUTE WRK-DESPERDICIO-PCT =
+                       ((WRK-CHAPA-AREA - WRK-AREA) / WRK-CHAPA-AREA)
+                       * 100
+               ELSE
+                   MOVE ZEROS TO WRK-DESPERDICIO-PCT
+               END-IF.
+
+           0400-PROCESSAR-LOTE.
+               MOVE ZEROS TO WRK-AREA-TOTAL.
+               OPEN INPUT CUTLIST.
+               OPEN OUTPUT CUTREP.
+               READ CUTLIST
+                   AT END MOVE '10' TO WRK-CUTLIST-STATUS
+               END-READ.
+               PERFORM 0410-PROCESSAR-PECA-LOTE UNTIL CUTLIST-EOF.
+               PERFORM 0430-GRAVAR-TOTAL-LOTE.
+               CLOSE CUTLIST.
+               CLOSE CUTREP.
+
+           0410-PROCESSAR-PECA-LOTE.
+               MOVE CUT-LARGURA     TO WRK-LARGURA.
+               MOVE CUT-COMPRIMENTO TO WRK-COMPRIMENTO.
+               PERFORM 0200-CALCULAR-PECA.
+               ADD WRK-AREA TO WRK-AREA-TOTAL.
+               PERFORM 0420-GRAVAR-LINHA-LOTE.
+               READ CUTLIST
+                   AT END MOVE '10' TO WRK-CUTLIST-STATUS
+               END-READ.
+
+           0420-GRAVAR-LINHA-LOTE.
+               MOVE WRK-AREA            TO WRK-AREA-ED.
+               MOVE WRK-PERIMETRO       TO WRK-PERIMETRO-ED.
+               MOVE WRK-COTACAO         TO WRK-COTACAO-ED.
+               MOVE WRK-DESPERDICIO-PCT TO WRK-DESPERD-ED.
+               STRING 'AREA ' WRK-AREA-ED
+                      ' PERIMETRO ' WRK-PERIMETRO-ED
+                      ' COTACAO ' WRK-COTACAO-ED
+                      ' DESPERDICIO% ' WRK-DESPERD-ED
+                      DELIMITED BY SIZE
+                      INTO CUTREP-REC
+               END-STRING.
+               WRITE CUTREP-REC.
+
+           0430-GRAVAR-TOTAL-LOTE.
+               MOVE WRK-AREA-TOTAL TO WRK-AREA-TOTAL-ED.
+               STRING 'AREA TOTAL DO LOTE..... ' WRK-AREA-TOTAL-ED
+                      DELIMITED BY SIZE
+                      INTO CUTREP-REC
+               END-STRING.
+               WRITE CUTREP-REC.
+               DISPLAY 'AREA TOTAL DO LOTE..' WRK-AREA-TOTAL-ED.
