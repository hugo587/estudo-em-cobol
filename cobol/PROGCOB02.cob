@@ -5,12 +5,126 @@
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = RECEBER UMA STRING VAR
       *    DATA 27/12/2019
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - PASSA A MANTER UM CADASTRO DE CLIENTES
+      *                         (CUSTMAST) POR CODIGO, COM INCLUSAO E
+      *                         ALTERACAO, EM VEZ DE SO MOSTRAR O
+      *                         NOME DIGITADO.
+      *    09/08/2026 HUGOVIE - NOME EM BRANCO PASSA A SER REJEITADO,
+      *                         PEDINDO A DIGITACAO DE NOVO.
+      *    09/08/2026 HUGOVIE - CADASTRO PASSA A GUARDAR TAMBEM O
+      *                         ENDERECO DO CLIENTE, E O NOME PASSA A
+      *                         SER MOSTRADO POR INTEIRO (NAO SO OS
+      *                         10 PRIMEIROS CARACTERES).
       ************************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CUST-CODIGO
+                   FILE STATUS IS WRK-CUSTMAST-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  CUSTMAST.
+           01  CUST-REC.
+               05 CUST-CODIGO    PIC 9(06).
+               05 CUST-NOME      PIC X(20).
+               05 CUST-ENDERECO  PIC X(40).
+
            WORKING-STORAGE SECTION.
-           77 WRK-NOME PIC X(20) VALUES SPACES.
+           77 WRK-CODIGO  PIC 9(06)     VALUE ZEROS.
+           77 WRK-NOME PIC X(20) VALUE SPACES.
+           77 WRK-ENDERECO PIC X(40) VALUE SPACES.
+           77 WRK-CUSTMAST-STATUS PIC X(02) VALUE SPACES.
+               88 CUSTMAST-OK        VALUE '00'.
+               88 CUSTMAST-NOTFOUND  VALUE '23'.
+
            PROCEDURE DIVISION.
-               ACCEPT WRK-NOME FROM CONSOLE.
-               DISPLAY 'NOME..' WRK-NOME(1:10).
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-LOCALIZAR-CLIENTE.
+               PERFORM 0300-MOSTRA-DADOS.
                STOP RUN.
+
+           0100-INICIALIZAR.
+               DISPLAY 'CODIGO DO CLIENTE...'.
+               ACCEPT WRK-CODIGO.
+
+           0200-LOCALIZAR-CLIENTE.
+               OPEN I-O CUSTMAST.
+               IF WRK-CUSTMAST-STATUS = '35'
+                   CLOSE CUSTMAST
+                   OPEN OUTPUT CUSTMAST
+                   CLOSE CUSTMAST
+                   OPEN I-O CUSTMAST
+               END-IF.
+
+               MOVE WRK-CODIGO TO CUST-CODIGO.
+               READ CUSTMAST
+                   KEY IS CUST-CODIGO
+                   INVALID KEY
+                       MOVE '23' TO WRK-CUSTMAST-STATUS
+               END-READ.
+
+               IF CUSTMAST-OK
+                   MOVE CUST-NOME     TO WRK-NOME
+                   MOVE CUST-ENDERECO TO WRK-ENDERECO
+                   DISPLAY 'CLIENTE JA CADASTRADO - CONFIRME O NOME'
+                           ' (ENTER MANTEM O ATUAL)'
+                   PERFORM 0250-DIGITAR-NOME
+                   DISPLAY 'CONFIRME O ENDERECO'
+                           ' (ENTER MANTEM O ATUAL)'
+                   PERFORM 0255-DIGITAR-ENDERECO
+                   IF WRK-NOME NOT = SPACES
+                       MOVE WRK-NOME   TO CUST-NOME
+                   END-IF
+                   IF WRK-ENDERECO NOT = SPACES
+                       MOVE WRK-ENDERECO TO CUST-ENDERECO
+                   END-IF
+                   REWRITE CUST-REC
+               ELSE
+                   PERFORM 0260-CADASTRAR-CLIENTE
+               END-IF.
+               CLOSE CUSTMAST.
+
+           0250-DIGITAR-NOME.
+               ACCEPT WRK-NOME FROM CONSOLE.
+
+           0255-DIGITAR-ENDERECO.
+               MOVE SPACES TO WRK-ENDERECO.
+               ACCEPT WRK-ENDERECO FROM CONSOLE.
+
+           0260-CADASTRAR-CLIENTE.
+               MOVE SPACES TO WRK-NOME.
+               PERFORM 0270-PEDIR-NOME UNTIL WRK-NOME NOT = SPACES.
+
+               MOVE SPACES TO WRK-ENDERECO.
+               PERFORM 0280-PEDIR-ENDERECO UNTIL WRK-ENDERECO
+                                                  NOT = SPACES.
+
+               MOVE WRK-CODIGO   TO CUST-CODIGO.
+               MOVE WRK-NOME     TO CUST-NOME.
+               MOVE WRK-ENDERECO TO CUST-ENDERECO.
+               WRITE CUST-REC.
+
+           0270-PEDIR-NOME.
+               DISPLAY 'NOME DO CLIENTE (NAO PODE FICAR EM BRANCO)..'.
+               ACCEPT WRK-NOME FROM CONSOLE.
+               IF WRK-NOME = SPACES
+                   DISPLAY 'NOME EM BRANCO - DIGITE NOVAMENTE'
+               END-IF.
+
+           0280-PEDIR-ENDERECO.
+               DISPLAY 'ENDERECO DO CLIENTE (NAO PODE FICAR EM'
+                       ' BRANCO)..'.
+               ACCEPT WRK-ENDERECO FROM CONSOLE.
+               IF WRK-ENDERECO = SPACES
+                   DISPLAY 'ENDERECO EM BRANCO - DIGITE NOVAMENTE'
+               END-IF.
+
+           0300-MOSTRA-DADOS.
+               DISPLAY 'CODIGO..' WRK-CODIGO.
+               DISPLAY 'NOME..' WRK-NOME.
+               DISPLAY 'ENDERECO..' WRK-ENDERECO.
