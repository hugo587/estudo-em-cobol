@@ -5,33 +5,171 @@
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = USO DO EVALUATE
       *    DATA 08/01/2020
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - PASSA A LER UM LOTE DE ALUNOS DO
+      *                         ARQUIVO GRADEIN E EMITIR UM RELATORIO
+      *                         COM A DISTRIBUICAO DE CONCEITOS, EM
+      *                         VEZ DE TRATAR UM ALUNO POR EXECUCAO.
+      *    09/08/2026 HUGOVIE - PESO DAS DUAS NOTAS PASSA A SER LIDO
+      *                         DE UM REGISTRO DE PARAMETRO
+      *                         (WEIGHTPAR) EM VEZ DE FIXO EM 50/50.
+      *    09/08/2026 HUGOVIE - NOTA FORA DA FAIXA 00,0 A 10,0 PASSA A
+      *                         SER REJEITADA E REGISTRADA EM
+      *                         GRADELOG, SEM ENTRAR NA DISTRIBUICAO.
+      *    09/08/2026 HUGOVIE - MEDIA CALCULADA (E NAO SO AS NOTAS
+      *                         DIGITADAS) PASSA A SER CONFERIDA
+      *                         CONTRA A FAIXA 00,0 A 10,0, JA QUE UM
+      *                         PESO MAL CONFIGURADO NO WEIGHTPAR
+      *                         PODIA LEVAR A MEDIA PARA FORA DA
+      *                         FAIXA MESMO COM NOTAS VALIDAS.
       ************************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT GRADEIN ASSIGN TO "GRADEIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-GRADEIN-STATUS.
+               SELECT WEIGHTPAR ASSIGN TO "WEIGHTPAR"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-WEIGHTPAR-STATUS.
+               SELECT GRADELOG ASSIGN TO "GRADELOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-GRADELOG-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  GRADEIN.
+           01  GRADEIN-REC.
+               05 GIN-MATRICULA   PIC 9(06).
+               05 GIN-NOTA1       PIC 9(02)V9.
+               05 GIN-NOTA2       PIC 9(02)V9.
+
+           FD  WEIGHTPAR.
+           01  WEIGHTPAR-REC.
+               05 WGT-NOTA1       PIC 9V99.
+               05 WGT-NOTA2       PIC 9V99.
+
+           FD  GRADELOG.
+           01  GRADELOG-REC       PIC X(60).
+
            WORKING-STORAGE SECTION.
-           77 WRK-NUM1 PIC 9(02)     VALUE ZEROS.
-           77 WRK-NUM2 PIC 9(02)     VALUE ZEROS.
+           77 WRK-GRADEIN-STATUS   PIC X(02) VALUE SPACES.
+               88 GRADEIN-OK       VALUE '00'.
+               88 GRADEIN-EOF      VALUE '10'.
+           77 WRK-WEIGHTPAR-STATUS PIC X(02) VALUE SPACES.
+               88 WEIGHTPAR-OK     VALUE '00'.
+           77 WRK-GRADELOG-STATUS  PIC X(02) VALUE SPACES.
+           77 WRK-PESO-NOTA1       PIC 9V99  VALUE 0,50.
+           77 WRK-PESO-NOTA2       PIC 9V99  VALUE 0,50.
+           77 WRK-NUM1 PIC 9(02)V9     VALUE ZEROS.
+           77 WRK-NUM2 PIC 9(02)V9     VALUE ZEROS.
            77 WRK-MEDIA PIC 9(02)V9  VALUE ZEROS.
-
+           77 WRK-ALUNO-VALIDO      PIC X(01) VALUE 'S'.
+               88 ALUNO-VALIDO      VALUE 'S'.
+           77 WRK-MOTIVO-REJEICAO   PIC X(30) VALUE SPACES.
+           77 WRK-QT-LIDOS          PIC 9(06) VALUE ZEROS.
+           77 WRK-QT-BONUS          PIC 9(06) VALUE ZEROS.
+           77 WRK-QT-APROVADO       PIC 9(06) VALUE ZEROS.
+           77 WRK-QT-RECUPERACAO    PIC 9(06) VALUE ZEROS.
+           77 WRK-QT-REPROVADO      PIC 9(06) VALUE ZEROS.
+           77 WRK-QT-REJEITADO      PIC 9(06) VALUE ZEROS.
 
            PROCEDURE DIVISION.
-               ACCEPT WRK-NUM1.
-               ACCEPT WRK-NUM2.
-               COMPUTE WRK-MEDIA = (WRK-NUM1+WRK-NUM2)/2.
-               DISPLAY 'MEDIA...' WRK-MEDIA.
-
-                EVALUATE WRK-MEDIA
-                 WHEN 10
-                    DISPLAY 'APROVADO-BONUS'
-                 WHEN 6 THRU 9,9
-                    DISPLAY 'APROVADO'
-                 WHEN 2 THRU 5,9
-                    DISPLAY 'RECUPARACAO'
-                 WHEN OTHER
-                    DISPLAY 'REPROVADO'
-                END-EVALUATE.
-
-                   STOP RUN.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL GRADEIN-EOF.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+           0100-INICIALIZAR.
+               PERFORM 0110-LER-PESOS.
+               OPEN INPUT GRADEIN.
+               OPEN OUTPUT GRADELOG.
+               READ GRADEIN
+                   AT END MOVE '10' TO WRK-GRADEIN-STATUS
+               END-READ.
+
+           0110-LER-PESOS.
+               OPEN INPUT WEIGHTPAR.
+               IF WEIGHTPAR-OK
+                   READ WEIGHTPAR
+                       AT END CONTINUE
+                   END-READ
+                   IF WEIGHTPAR-OK
+                       MOVE WGT-NOTA1 TO WRK-PESO-NOTA1
+                       MOVE WGT-NOTA2 TO WRK-PESO-NOTA2
+                   END-IF
+                   CLOSE WEIGHTPAR
+               END-IF.
+
+           0200-PROCESSAR.
+               ADD 1 TO WRK-QT-LIDOS.
+               MOVE GIN-NOTA1 TO WRK-NUM1.
+               MOVE GIN-NOTA2 TO WRK-NUM2.
+               PERFORM 0210-VALIDAR-FAIXA.
+               IF ALUNO-VALIDO
+                   COMPUTE WRK-MEDIA =
+                           (WRK-NUM1 * WRK-PESO-NOTA1) +
+                           (WRK-NUM2 * WRK-PESO-NOTA2)
+                   PERFORM 0215-VALIDAR-MEDIA
+               END-IF.
+               IF ALUNO-VALIDO
+                   PERFORM 0220-CLASSIFICAR
+               ELSE
+                   ADD 1 TO WRK-QT-REJEITADO
+                   PERFORM 0230-GRAVAR-REJEICAO
+               END-IF.
+               READ GRADEIN
+                   AT END MOVE '10' TO WRK-GRADEIN-STATUS
+               END-READ.
+
+           0210-VALIDAR-FAIXA.
+               MOVE 'S' TO WRK-ALUNO-VALIDO.
+               MOVE SPACES TO WRK-MOTIVO-REJEICAO.
+               IF WRK-NUM1 > 10,0 OR WRK-NUM2 > 10,0
+                   MOVE 'N' TO WRK-ALUNO-VALIDO
+                   MOVE 'NOTA ACIMA DE 10,0' TO WRK-MOTIVO-REJEICAO
+               END-IF.
+
+           0215-VALIDAR-MEDIA.
+               IF WRK-MEDIA > 10,0
+                   MOVE 'N' TO WRK-ALUNO-VALIDO
+                   MOVE 'MEDIA CALCULADA ACIMA DE 10,0'
+                        TO WRK-MOTIVO-REJEICAO
+               END-IF.
+
+           0220-CLASSIFICAR.
+               EVALUATE WRK-MEDIA
+                   WHEN 10
+                       ADD 1 TO WRK-QT-BONUS
+                   WHEN 6 THRU 9,9
+                       ADD 1 TO WRK-QT-APROVADO
+                   WHEN 2 THRU 5,9
+                       ADD 1 TO WRK-QT-RECUPERACAO
+                   WHEN OTHER
+                       ADD 1 TO WRK-QT-REPROVADO
+               END-EVALUATE.
+
+           0230-GRAVAR-REJEICAO.
+               STRING 'MATRICULA ' GIN-MATRICULA
+                      ' REJEITADA - ' WRK-MOTIVO-REJEICAO
+                      DELIMITED BY SIZE
+                      INTO GRADELOG-REC
+               END-STRING.
+               WRITE GRADELOG-REC.
+
+           0300-FINALIZAR.
+               CLOSE GRADEIN.
+               CLOSE GRADELOG.
+               DISPLAY '------------------------------'.
+               DISPLAY ' RELATORIO DE DISTRIBUICAO DE CONCEITOS'.
+               DISPLAY '------------------------------'.
+               DISPLAY ' ALUNOS LIDOS......... ' WRK-QT-LIDOS.
+               DISPLAY ' APROVADO COM BONUS... ' WRK-QT-BONUS.
+               DISPLAY ' APROVADO............. ' WRK-QT-APROVADO.
+               DISPLAY ' RECUPERACAO.......... ' WRK-QT-RECUPERACAO.
+               DISPLAY ' REPROVADO............ ' WRK-QT-REPROVADO.
+               DISPLAY ' REJEITADO (FORA FAIXA) ' WRK-QT-REJEITADO.
+               DISPLAY '------------------------------'.
