@@ -6,36 +6,56 @@
       ***                          USO DA LOGICA ESTRUTURADA
       ***   AUTOR: HUGO
       ***   DATA : XX/XX/20XX
+      ***   ALTERACOES
+      ***   09/08/2026 HUGO - PASSA A ACEITAR UMA FAIXA DE NUMEROS
+      ***                     (DE/ATE) E MONTAR A TABUADA DE CADA UM,
+      ***                     EM VEZ DE UM SO NUMERO POR EXECUCAO.
+      ***   09/08/2026 HUGO - 0300-FINALIZAR PASSA A MOSTRAR O TOTAL
+      ***                     GERAL ACUMULADO DE TODAS AS TABUADAS
+      ***                     DA FAIXA PROCESSADA.
       ******************************************************
            ENVIRONMENT DIVISION.
            DATA DIVISION.
            WORKING-STORAGE SECTION.
            77 WRK-NUMERO      PIC 9(02)     VALUE ZEROS.
+           77 WRK-FAIXA-INI   PIC 9(02)     VALUE ZEROS.
+           77 WRK-FAIXA-FIM   PIC 9(02)     VALUE ZEROS.
            77 WRK-CONTADOR    PIC 9(02)     VALUE 1.
            77 WRK-RESUL       PIC 9(02)     VALUE ZEROS.
+           77 WRK-TOTALGERAL  PIC 9(06)     VALUE ZEROS.
 
            PROCEDURE DIVISION.
            0001-PRINCIPAL.
             PERFORM 0100-INICIALIZAR.
-            IF WRK-NUMERO > 0
-              PERFORM 0200-PROCESSAR
+            IF WRK-FAIXA-INI > 0 AND WRK-FAIXA-FIM >= WRK-FAIXA-INI
+              PERFORM 0150-PROCESSAR-FAIXA
+                  VARYING WRK-NUMERO FROM WRK-FAIXA-INI BY 1
+                  UNTIL WRK-NUMERO > WRK-FAIXA-FIM
             END-IF.
             PERFORM 0300-FINALIZAR.
 
             STOP RUN.
 
            0100-INICIALIZAR.
-            ACCEPT WRK-NUMERO.
+            DISPLAY 'NUMERO INICIAL DA FAIXA...'.
+            ACCEPT WRK-FAIXA-INI.
+            DISPLAY 'NUMERO FINAL DA FAIXA...'.
+            ACCEPT WRK-FAIXA-FIM.
+
+           0150-PROCESSAR-FAIXA.
+               MOVE 1 TO WRK-CONTADOR.
+               PERFORM 0200-PROCESSAR.
 
            0200-PROCESSAR.
                PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
                                UNTIL WRK-CONTADOR > 10
                    COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
                   DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
-
+                  ADD WRK-RESUL TO WRK-TOTALGERAL
 
                 END-PERFORM.
 
            0300-FINALIZAR.
                DISPLAY '------------------------'.
+               DISPLAY ' TOTAL GERAL DA FAIXA.... ' WRK-TOTALGERAL.
                DISPLAY 'FINAL DE PROCESSAMENTO'.
