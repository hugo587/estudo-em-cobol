@@ -6,21 +6,311 @@
       *****OBJETIVO = RECEBER NOME, SALARIO E USAR MASCARA
       *    DE VIRGULA E DE CASA DECIMAL
       *    DATA 31/12/2019
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - CADASTRO DE FUNCIONARIOS PASSA A SER
+      *                         LIDO/GRAVADO EM ARQUIVO MESTRE
+      *                         (EMPMAST) POR MATRICULA, EM VEZ DE
+      *                         PEDIR NOME/SALARIO TODA VEZ.
+      *    09/08/2026 HUGOVIE - CALCULO DE INSS/IRRF E SALARIO
+      *                         LIQUIDO, ALEM DO BRUTO JA EXISTENTE.
+      *    09/08/2026 HUGOVIE - HOLERITE GRAVADO EM ARQUIVO DE
+      *                         IMPRESSAO (PAYSLIP) COM CABECALHO,
+      *                         LINHA DO FUNCIONARIO E TOTAIS.
+      *    09/08/2026 HUGOVIE - SALARIO LIQUIDO PASSA A SER MOSTRADO
+      *                         TAMBEM CONVERTIDO EM DOLAR (COTACAO
+      *                         DIGITADA), ALEM DO VALOR EM REAIS.
+      *    09/08/2026 HUGOVIE - CADA CALCULO DE FOLHA PASSA A GRAVAR
+      *                         UM REGISTRO NO HISTORICO SALARIAL
+      *                         (SALHIST), POR MATRICULA E COMPETENCIA.
+      *    09/08/2026 HUGOVIE - CADA EXECUCAO GRAVA UM REGISTRO DE
+      *                         CONTROLE (FOLHARUN) COM DATA/HORA E
+      *                         OS VALORES DA ULTIMA FOLHA CALCULADA,
+      *                         PARA O RESUMO CONSOLIDADO DE FECHAMENTO
+      *                         (PROGCOB19).
+      *    09/08/2026 HUGOVIE - PROGCOB04 PASSA A RETORNAR COM GOBACK,
+      *                         JA QUE TAMBEM E CHAMADO COMO
+      *                         SUBPROGRAMA PELO MENU (PROGCOB18).
       ************************************
            ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EMPMAST ASSIGN TO "EMPMAST"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS EMP-MATRICULA
+                   FILE STATUS IS WRK-EMPMAST-STATUS.
+               SELECT PAYSLIP ASSIGN TO "PAYSLIP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-PAYSLIP-STATUS.
+               SELECT SALHIST ASSIGN TO "SALHIST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-SALHIST-STATUS.
+               SELECT FOLHARUN ASSIGN TO "FOLHARUN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-FOLHARUN-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  EMPMAST.
+           01  EMP-REC.
+               05 EMP-MATRICULA   PIC 9(06).
+               05 EMP-NOME        PIC X(20).
+               05 EMP-SALARIO     PIC 9(06)V99.
+
+           FD  PAYSLIP.
+           01  PAYSLIP-REC        PIC X(80).
+
+           FD  SALHIST.
+           01  SALHIST-REC.
+               05 SHT-MATRICULA   PIC 9(06).
+               05 SHT-COMPETENCIA PIC 9(06).
+               05 SHT-SALARIO-BRUTO PIC 9(06)V99.
+               05 SHT-SALARIO-LIQ   PIC 9(06)V99.
+
+           FD  FOLHARUN.
+           01  FOLHARUN-REC.
+               05 FRUN-DATAHORA      PIC X(17).
+               05 FRUN-MATRICULA     PIC 9(06).
+               05 FRUN-SALARIO-BRUTO PIC 9(06)V99.
+               05 FRUN-SALARIO-LIQ   PIC 9(06)V99.
+
            WORKING-STORAGE SECTION.
+           77 WRK-PAYSLIP-STATUS PIC X(02) VALUE SPACES.
+           01 WRK-PAG-CABECALHO.
+               02 FILLER         PIC X(20) VALUE SPACES.
+               02 FILLER         PIC X(40) VALUE
+                  'COMPANHIA EXEMPLO LTDA - HOLERITE'.
+           01 WRK-PAG-FUNCIONARIO.
+               02 FILLER         PIC X(10) VALUE 'MATRICULA '.
+               02 PAG-MATRICULA  PIC 9(06).
+               02 FILLER         PIC X(08) VALUE '  NOME: '.
+               02 PAG-NOME       PIC X(20).
+           01 WRK-PAG-VALORES.
+               02 FILLER         PIC X(16) VALUE 'SALARIO BRUTO: '.
+               02 PAG-BRUTO      PIC $ZZZ.ZZ9,99.
+               02 FILLER         PIC X(08) VALUE '  INSS: '.
+               02 PAG-INSS       PIC $ZZZ.ZZ9,99.
+               02 FILLER         PIC X(08) VALUE '  IRRF: '.
+               02 PAG-IRRF       PIC $ZZZ.ZZ9,99.
+           01 WRK-PAG-LIQUIDO.
+               02 FILLER         PIC X(20) VALUE
+                  'SALARIO LIQUIDO.....'.
+               02 PAG-LIQUIDO    PIC $ZZZ.ZZ9,99.
+           77 WRK-MATRICULA  PIC 9(06)     VALUE ZEROS.
            77 WRK-NOME PIC X(20) VALUE SPACES.
            77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
            77 WRK-SALARIOED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-INSS       PIC 9(06)V99 VALUE ZEROS.
+           77 WRK-INSS-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-IRRF       PIC 9(06)V99 VALUE ZEROS.
+           77 WRK-IRRF-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-SALARIO-LIQ PIC 9(06)V99 VALUE ZEROS.
+           77 WRK-SALARIO-LIQ-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-EMPMAST-STATUS PIC X(02) VALUE SPACES.
+               88 EMPMAST-OK        VALUE '00'.
+               88 EMPMAST-NOTFOUND  VALUE '23'.
+           77 WRK-SALHIST-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-FOLHARUN-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-TAXA-DOLAR     PIC 9(02)V9999 VALUE ZEROS.
+           01 WRK-SALARIO-LIQ-USD PIC 9(06)V99 VALUE ZEROS.
+           01 WRK-USD-PARTES REDEFINES WRK-SALARIO-LIQ-USD.
+               02 WRK-USD-INTEIRO   PIC 9(06).
+               02 WRK-USD-CENTAVOS  PIC 9(02).
+           77 WRK-USD-INT-ED     PIC ZZZZZ9.
+           77 WRK-SALARIO-USD-TXT PIC X(20) VALUE SPACES.
+           77 WRK-DATA-SISTEMA   PIC 9(08) VALUE ZEROS.
+           77 WRK-COMPETENCIA    PIC 9(06) VALUE ZEROS.
+           77 WRK-DATAHORA       PIC X(17) VALUE SPACES.
+           01 WRK-TIMESTAMP.
+               02 WRK-TS-DATA    PIC 9(08).
+               02 WRK-TS-HORA    PIC 9(08).
+
            PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-LOCALIZAR-FUNCIONARIO.
+               PERFORM 0350-CALCULAR-LIQUIDO.
+               PERFORM 0360-CONVERTER-DOLAR.
+               PERFORM 0300-MOSTRA-DADOS.
+               PERFORM 0400-IMPRIMIR-HOLERITE.
+               PERFORM 0450-GRAVAR-HISTORICO.
+               PERFORM 0460-GRAVAR-RUN-CONTROLE.
+               GOBACK.
+
+           0100-INICIALIZAR.
+               DISPLAY 'MATRICULA...'
+               ACCEPT WRK-MATRICULA.
+
+           0200-LOCALIZAR-FUNCIONARIO.
+               OPEN I-O EMPMAST.
+               IF WRK-EMPMAST-STATUS = '35'
+                   CLOSE EMPMAST
+                   OPEN OUTPUT EMPMAST
+                   CLOSE EMPMAST
+                   OPEN I-O EMPMAST
+               END-IF.
+
+               MOVE WRK-MATRICULA TO EMP-MATRICULA.
+               READ EMPMAST
+                   KEY IS EMP-MATRICULA
+                   INVALID KEY
+                       MOVE '23' TO WRK-EMPMAST-STATUS
+               END-READ.
+
+               IF EMPMAST-OK
+                   MOVE EMP-NOME    TO WRK-NOME
+                   MOVE EMP-SALARIO TO WRK-SALARIO
+               ELSE
+                   PERFORM 0250-CADASTRAR-FUNCIONARIO
+               END-IF.
+               CLOSE EMPMAST.
+
+           0250-CADASTRAR-FUNCIONARIO.
+               DISPLAY 'FUNCIONARIO NOVO - NOME...'
                ACCEPT WRK-NOME FROM CONSOLE.
+               DISPLAY 'SALARIO...'
                ACCEPT WRK-SALARIO FROM CONSOLE.
-      *************** MOSTRA DADOS *************
+
+               MOVE WRK-MATRICULA TO EMP-MATRICULA.
+               MOVE WRK-NOME      TO EMP-NOME.
+               MOVE WRK-SALARIO   TO EMP-SALARIO.
+               WRITE EMP-REC.
+
+           0350-CALCULAR-LIQUIDO.
+      *    *************** INSS - TABELA SIMPLIFICADA DE FAIXAS
+               EVALUATE TRUE
+                   WHEN WRK-SALARIO <= 1302,00
+                       COMPUTE WRK-INSS = WRK-SALARIO * 0,075
+                   WHEN WRK-SALARIO <= 2571,29
+                       COMPUTE WRK-INSS = WRK-SALARIO * 0,09
+                   WHEN WRK-SALARIO <= 3856,94
+                       COMPUTE WRK-INSS = WRK-SALARIO * 0,12
+                   WHEN OTHER
+                       COMPUTE WRK-INSS = WRK-SALARIO * 0,14
+               END-EVALUATE.
+
+      *    *************** IRRF - TABELA SIMPLIFICADA DE FAIXAS
+               EVALUATE TRUE
+                   WHEN (WRK-SALARIO - WRK-INSS) <= 2259,20
+                       MOVE ZEROS TO WRK-IRRF
+                   WHEN (WRK-SALARIO - WRK-INSS) <= 2826,65
+                       COMPUTE WRK-IRRF =
+                               (WRK-SALARIO - WRK-INSS) * 0,075
+                   WHEN (WRK-SALARIO - WRK-INSS) <= 3751,05
+                       COMPUTE WRK-IRRF =
+                               (WRK-SALARIO - WRK-INSS) * 0,15
+                   WHEN (WRK-SALARIO - WRK-INSS) <= 4664,68
+                       COMPUTE WRK-IRRF =
+                               (WRK-SALARIO - WRK-INSS) * 0,225
+                   WHEN OTHER
+                       COMPUTE WRK-IRRF =
+                               (WRK-SALARIO - WRK-INSS) * 0,275
+               END-EVALUATE.
+
+               COMPUTE WRK-SALARIO-LIQ =
+                       WRK-SALARIO - WRK-INSS - WRK-IRRF.
+
+           0360-CONVERTER-DOLAR.
+               DISPLAY 'COTACAO DO DOLAR...'
+               ACCEPT WRK-TAXA-DOLAR.
+
+               IF WRK-TAXA-DOLAR = 0
+                   MOVE ZEROS TO WRK-SALARIO-LIQ-USD
+               ELSE
+                   COMPUTE WRK-SALARIO-LIQ-USD =
+                           WRK-SALARIO-LIQ / WRK-TAXA-DOLAR
+               END-IF.
+
+               MOVE WRK-USD-INTEIRO TO WRK-USD-INT-ED.
+               STRING 'US$ ' WRK-USD-INT-ED DELIMITED BY SIZE
+                      '.' WRK-USD-CENTAVOS DELIMITED BY SIZE
+                      INTO WRK-SALARIO-USD-TXT
+               END-STRING.
+
+           0300-MOSTRA-DADOS.
                DISPLAY 'NOME ' WRK-NOME.
                MOVE WRK-SALARIO TO WRK-SALARIOED.
-               DISPLAY 'SALARIO ' WRK-SALARIOED.
-               STOP RUN.
+               DISPLAY 'SALARIO BRUTO ' WRK-SALARIOED.
+               MOVE WRK-INSS TO WRK-INSS-ED.
+               DISPLAY 'DESCONTO INSS ' WRK-INSS-ED.
+               MOVE WRK-IRRF TO WRK-IRRF-ED.
+               DISPLAY 'DESCONTO IRRF ' WRK-IRRF-ED.
+               MOVE WRK-SALARIO-LIQ TO WRK-SALARIO-LIQ-ED.
+               DISPLAY 'SALARIO LIQUIDO ' WRK-SALARIO-LIQ-ED.
+               DISPLAY 'SALARIO LIQUIDO (DOLAR) ' WRK-SALARIO-USD-TXT.
+
+           0400-IMPRIMIR-HOLERITE.
+               OPEN EXTEND PAYSLIP.
+               IF WRK-PAYSLIP-STATUS = '35'
+                   CLOSE PAYSLIP
+                   OPEN OUTPUT PAYSLIP
+               END-IF.
+
+               MOVE WRK-PAG-CABECALHO TO PAYSLIP-REC.
+               WRITE PAYSLIP-REC.
+
+               MOVE WRK-MATRICULA TO PAG-MATRICULA.
+               MOVE WRK-NOME      TO PAG-NOME.
+               MOVE WRK-PAG-FUNCIONARIO TO PAYSLIP-REC.
+               WRITE PAYSLIP-REC.
+
+               MOVE WRK-SALARIO     TO PAG-BRUTO.
+               MOVE WRK-INSS        TO PAG-INSS.
+               MOVE WRK-IRRF        TO PAG-IRRF.
+               MOVE WRK-PAG-VALORES TO PAYSLIP-REC.
+               WRITE PAYSLIP-REC.
+
+               MOVE WRK-SALARIO-LIQ  TO PAG-LIQUIDO.
+               MOVE WRK-PAG-LIQUIDO  TO PAYSLIP-REC.
+               WRITE PAYSLIP-REC.
+
+               MOVE SPACES TO PAYSLIP-REC.
+               STRING 'SALARIO LIQUIDO (DOLAR)..' DELIMITED BY SIZE
+                      WRK-SALARIO-USD-TXT DELIMITED BY SIZE
+                      INTO PAYSLIP-REC
+               END-STRING.
+               WRITE PAYSLIP-REC.
+
+               MOVE SPACES TO PAYSLIP-REC.
+               WRITE PAYSLIP-REC.
+
+               CLOSE PAYSLIP.
+
+           0450-GRAVAR-HISTORICO.
+               ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+               DIVIDE WRK-DATA-SISTEMA BY 100 GIVING WRK-COMPETENCIA.
+
+               MOVE WRK-MATRICULA    TO SHT-MATRICULA.
+               MOVE WRK-COMPETENCIA  TO SHT-COMPETENCIA.
+               MOVE WRK-SALARIO      TO SHT-SALARIO-BRUTO.
+               MOVE WRK-SALARIO-LIQ  TO SHT-SALARIO-LIQ.
+
+               OPEN EXTEND SALHIST.
+               IF WRK-SALHIST-STATUS = '35'
+                   CLOSE SALHIST
+                   OPEN OUTPUT SALHIST
+               END-IF.
+               WRITE SALHIST-REC.
+               CLOSE SALHIST.
+
+           0460-GRAVAR-RUN-CONTROLE.
+               PERFORM 0470-MONTAR-DATAHORA.
+               MOVE WRK-DATAHORA     TO FRUN-DATAHORA.
+               MOVE WRK-MATRICULA    TO FRUN-MATRICULA.
+               MOVE WRK-SALARIO      TO FRUN-SALARIO-BRUTO.
+               MOVE WRK-SALARIO-LIQ  TO FRUN-SALARIO-LIQ.
+
+               OPEN OUTPUT FOLHARUN.
+               WRITE FOLHARUN-REC.
+               CLOSE FOLHARUN.
+
+           0470-MONTAR-DATAHORA.
+               ACCEPT WRK-TS-DATA FROM DATE YYYYMMDD.
+               ACCEPT WRK-TS-HORA FROM TIME.
+               STRING WRK-TS-DATA DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WRK-TS-HORA DELIMITED BY SIZE
+                      INTO WRK-DATAHORA
+               END-STRING.
