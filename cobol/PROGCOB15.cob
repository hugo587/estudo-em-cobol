@@ -1,44 +1,268 @@
            IDENTIFICATION DIVISION.
-           PROGRAM-ID. PRGCOB14.
+           PROGRAM-ID. PROGCOB15.
       ******************************************************
       ***   AREA DE COMENTARIOS - REMARKS
       ***   OBJETIVO DO PROGRAMA = USO DO TIME
       ***                          USO DA LOGICA ESTRUTURADA
       ***   AUTOR: HUGO
       ***   DATA : XX/XX/20XX
+      ***   ALTERACOES
+      ***   09/08/2026 HUGO - 0200-PROCESSAR PASSA A LER O ARQUIVO
+      ***                     DE VENDAS DO DIA (SALESTXN) ATE O
+      ***                     FIM, EM VEZ DE FICAR PEDINDO VENDA
+      ***                     POR VENDA NO CONSOLE.
+      ***   09/08/2026 HUGO - SALESTXN PASSA A TRAZER O CODIGO DO
+      ***                     DEPARTAMENTO/ITEM DE CADA VENDA E O
+      ***                     FECHAMENTO MOSTRA O TOTAL POR
+      ***                     DEPARTAMENTO, NAO SO O TOTAL GERAL.
+      ***   09/08/2026 HUGO - CHECKPOINT DE REINICIO (SALESCKP)
+      ***                     GRAVADO A CADA 50 VENDAS LIDAS, PARA
+      ***                     RETOMAR UMA SESSAO LONGA INTERROMPIDA
+      ***                     SEM REFAZER OS TOTAIS DO ZERO.
+      ***   09/08/2026 HUGO - REGISTRO DE CONTROLE DA EXECUCAO
+      ***                     (SALESRUN) COM HORARIO DE INICIO/FIM
+      ***                     E QUANTIDADE DE VENDAS PROCESSADAS.
+      ***   09/08/2026 HUGO - LISTAGEM DETALHADA DAS VENDAS COM
+      ***                     SUBTOTAL CORRENTE (SALESREP).
+      ***   09/08/2026 HUGO - CHECKPOINT (SALESCKP) PASSA A GUARDAR
+      ***                     TAMBEM OS TOTAIS POR DEPARTAMENTO, PARA
+      ***                     NAO PERDE-LOS NUMA RETOMADA.
+      ***   09/08/2026 HUGO - PROGRAM-ID CORRIGIDO PARA PROGCOB15
+      ***                     (ESTAVA DUPLICADO COM PRGCOB14), PARA
+      ***                     BATER COM O NOME USADO NO CALL DO
+      ***                     MENU (PROGCOB18) E NA JCL DE FECHAMENTO.
+      ***   09/08/2026 HUGO - PROGCOB15 PASSA A RETORNAR COM GOBACK,
+      ***                     JA QUE TAMBEM E CHAMADO COMO
+      ***                     SUBPROGRAMA PELO MENU (PROGCOB18).
+      ***   09/08/2026 HUGO - 0240-GRAVAR-DETALHE PASSA A BUFERIZAR AS
+      ***                     LINHAS DE SALESREP EM MEMORIA E SO
+      ***                     GRAVA-LAS NO ARQUIVO NO MESMO RITMO DO
+      ***                     CHECKPOINT (OU NO FECHAMENTO). ANTES, AS
+      ***                     LINHAS ERAM GRAVADAS A CADA VENDA, E UMA
+      ***                     RETOMADA REPETIA NO ARQUIVO AS VENDAS
+      ***                     PROCESSADAS DEPOIS DO ULTIMO CHECKPOINT.
       ******************************************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SALESTXN ASSIGN TO "SALESTXN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-SALESTXN-STATUS.
+               SELECT SALESCKP ASSIGN TO "SALESCKP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-SALESCKP-STATUS.
+               SELECT SALESRUN ASSIGN TO "SALESRUN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-SALESRUN-STATUS.
+               SELECT SALESREP ASSIGN TO "SALESREP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-SALESREP-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  SALESTXN.
+           01  SALESTXN-REC.
+               05 TX-CODDEPTO     PIC 9(02).
+               05 TX-VENDAS       PIC 9(06)V99.
+
+           FD  SALESCKP.
+           01  SALESCKP-REC.
+               05 CKP-STATUS       PIC X(01).
+                  88 CKP-PENDENTE  VALUE 'P'.
+                  88 CKP-COMPLETO  VALUE 'C'.
+               05 CKP-QT           PIC 9(03).
+               05 CKP-ACUM         PIC 9(08)V99.
+               05 CKP-DEPTOS OCCURS 100 TIMES.
+                   10 CKP-DEPTO-COD   PIC 9(02).
+                   10 CKP-DEPTO-ACUM  PIC 9(08)V99.
+                   10 CKP-DEPTO-QT    PIC 9(03).
+
+           FD  SALESRUN.
+           01  SALESRUN-REC.
+               05 RUN-INICIO       PIC X(17).
+               05 RUN-FIM          PIC X(17).
+               05 RUN-QT           PIC 9(06).
+               05 RUN-VALOR        PIC 9(08)V99.
+
+           FD  SALESREP.
+           01  SALESREP-REC        PIC X(60).
+
            WORKING-STORAGE SECTION.
+           77 WRK-SALESRUN-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-SALESREP-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-DATAHORA        PIC X(17) VALUE SPACES.
+           77 WRK-DATAHORA-INICIO PIC X(17) VALUE SPACES.
+           77 WRK-DATAHORA-FIM    PIC X(17) VALUE SPACES.
+           01 WRK-TIMESTAMP.
+               02 WRK-TS-DATA     PIC 9(08).
+               02 WRK-TS-HORA     PIC 9(08).
+           77 WRK-SALESCKP-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-QT-PULAR        PIC 9(03) VALUE ZEROS.
+           77 WRK-CKP-INTERVALO   PIC 9(03) VALUE 50.
+           77 WRK-CKP-DIVRES      PIC 9(05) VALUE ZEROS.
+           77 WRK-CKP-RESTO       PIC 9(03) VALUE ZEROS.
            77 WRK-VENDAS      PIC 9(06)V99     VALUE ZEROS.
+           77 WRK-CODDEPTO    PIC 9(02)        VALUE ZEROS.
            77 WRK-QT          PIC 9(03)        VALUE 0.
            77 WRK-ACUM        PIC 9(08)V99     VALUE ZEROS.
+           77 WRK-SALESTXN-STATUS PIC X(02)    VALUE SPACES.
+               88 SALESTXN-OK     VALUE '00'.
+               88 SALESTXN-EOF    VALUE '10'.
+           77 WRK-SUB          PIC 9(03)       VALUE ZEROS.
+           01 WRK-TAB-DEPTOS.
+               02 WRK-DEPTO OCCURS 100 TIMES
+                            INDEXED BY WRK-IDX-DEPTO.
+                   05 WRK-DEPTO-COD    PIC 9(02).
+                   05 WRK-DEPTO-ACUM   PIC 9(08)V99 VALUE ZEROS.
+                   05 WRK-DEPTO-QT     PIC 9(03)    VALUE ZEROS.
+           01 WRK-DETALHE-BUF.
+               02 WRK-DETALHE-LINHA PIC X(60)
+                            OCCURS 50 TIMES
+                            INDEXED BY WRK-IDX-DET.
+           77 WRK-DETALHE-QT   PIC 9(03)       VALUE ZEROS.
 
 
 
            PROCEDURE DIVISION.
            0001-PRINCIPAL.
             PERFORM 0100-INICIALIZAR.
-            IF WRK-VENDAS > 0
-              PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-            END-IF.
+            PERFORM 0200-PROCESSAR UNTIL SALESTXN-EOF.
             PERFORM 0300-FINALIZAR.
 
-            STOP RUN.
+            GOBACK.
 
            0100-INICIALIZAR.
-            ACCEPT WRK-VENDAS.
+            PERFORM 0700-MONTAR-DATAHORA.
+            MOVE WRK-DATAHORA TO WRK-DATAHORA-INICIO.
+            PERFORM 0110-LER-CHECKPOINT.
+            OPEN INPUT SALESTXN.
+            OPEN EXTEND SALESREP.
+            IF WRK-SALESREP-STATUS = '35'
+                CLOSE SALESREP
+                OPEN OUTPUT SALESREP
+            END-IF.
+            PERFORM WRK-QT-PULAR TIMES
+                READ SALESTXN
+                    AT END MOVE '10' TO WRK-SALESTXN-STATUS
+                END-READ
+            END-PERFORM.
+            READ SALESTXN
+                AT END MOVE '10' TO WRK-SALESTXN-STATUS
+            END-READ.
+
+           0110-LER-CHECKPOINT.
+            OPEN INPUT SALESCKP.
+            IF WRK-SALESCKP-STATUS = '00'
+                READ SALESCKP
+                    AT END MOVE '10' TO WRK-SALESCKP-STATUS
+                END-READ
+                IF WRK-SALESCKP-STATUS = '00' AND CKP-PENDENTE
+                    MOVE CKP-QT     TO WRK-QT
+                    MOVE CKP-QT     TO WRK-QT-PULAR
+                    MOVE CKP-ACUM   TO WRK-ACUM
+                    MOVE CKP-DEPTOS TO WRK-TAB-DEPTOS
+                    DISPLAY 'RETOMANDO DE CHECKPOINT - VENDAS JA'
+                            ' PROCESSADAS: ' WRK-QT
+                END-IF
+            END-IF.
+            CLOSE SALESCKP.
 
            0200-PROCESSAR.
+                   MOVE TX-VENDAS   TO WRK-VENDAS.
+                   MOVE TX-CODDEPTO TO WRK-CODDEPTO.
                    ADD 1 TO WRK-QT.
                    ADD WRK-VENDAS TO WRK-ACUM.
-                   PERFORM 0100-INICIALIZAR.
+                   PERFORM 0220-ACUMULAR-DEPTO.
+                   PERFORM 0240-GRAVAR-DETALHE.
+                   DIVIDE WRK-QT BY WRK-CKP-INTERVALO
+                       GIVING WRK-CKP-DIVRES
+                       REMAINDER WRK-CKP-RESTO.
+                   IF WRK-CKP-RESTO = 0
+                       PERFORM 0245-GRAVAR-DETALHES-PENDENTES
+                       PERFORM 0230-GRAVAR-CHECKPOINT
+                   END-IF.
+                   READ SALESTXN
+                       AT END MOVE '10' TO WRK-SALESTXN-STATUS
+                   END-READ.
+
+           0230-GRAVAR-CHECKPOINT.
+               OPEN OUTPUT SALESCKP.
+               MOVE 'P'            TO CKP-STATUS.
+               MOVE WRK-QT         TO CKP-QT.
+               MOVE WRK-ACUM       TO CKP-ACUM.
+               MOVE WRK-TAB-DEPTOS TO CKP-DEPTOS.
+               WRITE SALESCKP-REC.
+               CLOSE SALESCKP.
+
+           0240-GRAVAR-DETALHE.
+               ADD 1 TO WRK-DETALHE-QT.
+               SET WRK-IDX-DET TO WRK-DETALHE-QT.
+               STRING 'VENDA ' WRK-QT
+                      ' DEPTO=' WRK-CODDEPTO
+                      ' VALOR=' WRK-VENDAS
+                      ' SUBTOTAL=' WRK-ACUM
+                      DELIMITED BY SIZE
+                      INTO WRK-DETALHE-LINHA(WRK-IDX-DET)
+               END-STRING.
 
+           0245-GRAVAR-DETALHES-PENDENTES.
+               PERFORM VARYING WRK-IDX-DET FROM 1 BY 1
+                       UNTIL WRK-IDX-DET > WRK-DETALHE-QT
+                   MOVE WRK-DETALHE-LINHA(WRK-IDX-DET) TO SALESREP-REC
+                   WRITE SALESREP-REC
+               END-PERFORM.
+               MOVE ZEROS TO WRK-DETALHE-QT.
 
+           0220-ACUMULAR-DEPTO.
+               SET WRK-IDX-DEPTO TO WRK-CODDEPTO.
+               SET WRK-IDX-DEPTO UP BY 1.
+               MOVE WRK-CODDEPTO TO WRK-DEPTO-COD(WRK-IDX-DEPTO).
+               ADD WRK-VENDAS TO WRK-DEPTO-ACUM(WRK-IDX-DEPTO).
+               ADD 1          TO WRK-DEPTO-QT(WRK-IDX-DEPTO).
 
            0300-FINALIZAR.
+               CLOSE SALESTXN.
+               PERFORM 0245-GRAVAR-DETALHES-PENDENTES.
+               CLOSE SALESREP.
+               OPEN OUTPUT SALESCKP.
+               MOVE 'C'            TO CKP-STATUS.
+               MOVE WRK-QT         TO CKP-QT.
+               MOVE WRK-ACUM       TO CKP-ACUM.
+               MOVE WRK-TAB-DEPTOS TO CKP-DEPTOS.
+               WRITE SALESCKP-REC.
+               CLOSE SALESCKP.
+               PERFORM 0250-GRAVAR-CONTROLE-EXECUCAO.
                DISPLAY '------------------------------'.
                DISPLAY ' ACUMULADO ' WRK-ACUM.
                DISPLAY ' QUANTIDADE ' WRK-QT.
+               DISPLAY '------------------------------'.
+               DISPLAY ' TOTAIS POR DEPARTAMENTO/ITEM'.
+               PERFORM VARYING WRK-SUB FROM 1 BY 1
+                       UNTIL WRK-SUB > 100
+                   IF WRK-DEPTO-QT(WRK-SUB) > 0
+                       DISPLAY ' DEPTO ' WRK-DEPTO-COD(WRK-SUB)
+                               ' QT ' WRK-DEPTO-QT(WRK-SUB)
+                               ' TOTAL ' WRK-DEPTO-ACUM(WRK-SUB)
+                   END-IF
+               END-PERFORM.
                DISPLAY '------------------------'.
                DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+           0250-GRAVAR-CONTROLE-EXECUCAO.
+               PERFORM 0700-MONTAR-DATAHORA.
+               MOVE WRK-DATAHORA TO WRK-DATAHORA-FIM.
+               OPEN OUTPUT SALESRUN.
+               MOVE WRK-DATAHORA-INICIO TO RUN-INICIO.
+               MOVE WRK-DATAHORA-FIM    TO RUN-FIM.
+               MOVE WRK-QT              TO RUN-QT.
+               MOVE WRK-ACUM            TO RUN-VALOR.
+               WRITE SALESRUN-REC.
+               CLOSE SALESRUN.
+
+           0700-MONTAR-DATAHORA.
+               ACCEPT WRK-TS-DATA FROM DATE YYYYMMDD.
+               ACCEPT WRK-TS-HORA FROM TIME.
+               STRING WRK-TS-DATA DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WRK-TS-HORA DELIMITED BY SIZE
+                      INTO WRK-DATAHORA
+               END-STRING.
