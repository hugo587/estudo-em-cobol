@@ -6,36 +6,53 @@
       *****OBJETIVO = RECEBER A DATA ATUAL DO SISTEMA ATRAVÉS
       *    DE VARIÁVEIS ESTRUTURADAS
       *    DATA 27/12/2019
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - TABELA DE MESES E LOGICA DE DATA
+      *                         PASSAM A VIR DA ROTINA COMPARTILHADA
+      *                         (COPYBOOKS DATECOM/DATEPROC).
+      *    09/08/2026 HUGOVIE - DATA DIGITADA PASSA A SER VALIDADA NO
+      *                         CALENDARIO (MES 01-12, DIA DENTRO DO
+      *                         MES, FEVEREIRO BISSEXTO), REJEITANDO
+      *                         DATAS INVALIDAS.
+      *    09/08/2026 HUGOVIE - TRIMESTRE FISCAL PASSA A SER MOSTRADO
+      *                         JUNTO COM A DATA.
+      *    09/08/2026 HUGOVIE - DATA PASSA A VIR MARCADA COMO DIA
+      *                         UTIL OU FIM DE SEMANA, PARA USO EM
+      *                         AGENDAMENTO.
       ************************************
            ENVIRONMENT DIVISION.
            DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 WRK-MESES-EXTENSO.
-              02 FILLER PIC X(03) VALUE 'JAN'.
-              02 FILLER PIC X(03) VALUE 'FEV'.
-              02 FILLER PIC X(03) VALUE 'MAR'.
-              02 FILLER PIC X(03) VALUE 'ABR'.
-              02 FILLER PIC X(03) VALUE 'MAI'.
-              02 FILLER PIC X(03) VALUE 'JUN'.
-              02 FILLER PIC X(03) VALUE 'JUL'.
-              02 FILLER PIC X(03) VALUE 'AGO'.
-              02 FILLER PIC X(03) VALUE 'SET'.
-              02 FILLER PIC X(03) VALUE 'OUT'.
-              02 FILLER PIC X(03) VALUE 'NOV'.
-              02 FILLER PIC X(03) VALUE 'DEZ'.
-
-           01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
-              02 WRK-MES PIC X(03) OCCURS 12 TIMES.
-
-           01 DATASYS.
-               02 AN0SYS PIC 9(04) VALUE ZEROS.
-               02 MESSYS PIC 9(02) VALUE ZEROS.
-               02 DIASYS PIC 9(02) VALUE ZEROS.
+           COPY DATECOM.
+           77 WRK-SITUACAO-AGENDA PIC X(13) VALUE SPACES.
 
            PROCEDURE DIVISION.
-               ACCEPT DATASYS FROM DATE YYYYMMDD.
+           0001-PRINCIPAL.
+               PERFORM 0100-DIGITAR-DATA.
+               PERFORM 9030-VALIDAR-CALENDARIO.
+               IF DTC-VALIDA
+                   PERFORM 0200-MOSTRAR-DATA
+               ELSE
+                   DISPLAY 'DATA INVALIDA PARA O CALENDARIO'
+               END-IF.
+               STOP RUN.
 
-                DISPLAY DIASYS ' / ' WRK-MES(MESSYS) ' / ' AN0SYS.
+           0100-DIGITAR-DATA.
+               ACCEPT DTC-DATA FROM DATE YYYYMMDD.
 
+           0200-MOSTRAR-DATA.
+               PERFORM 9000-CALC-DIA-SEMANA.
+               PERFORM 9010-CALC-TRIMESTRE.
+               IF DTC-UTIL
+                   MOVE 'DIA UTIL'     TO WRK-SITUACAO-AGENDA
+               ELSE
+                   MOVE 'FIM DE SEMANA' TO WRK-SITUACAO-AGENDA
+               END-IF.
 
-               STOP RUN.
+               DISPLAY DTC-DIASEM-NOME(DTC-DIA-SEMANA-NUM) ', '
+                       DTC-DIA ' / ' DTC-MES-NOME(DTC-MES)
+                       ' / ' DTC-ANO.
+               DISPLAY 'TRIMESTRE FISCAL...' DTC-TRIMESTRE.
+               DISPLAY 'AGENDA..............' WRK-SITUACAO-AGENDA.
+
+           COPY DATEPROC.
