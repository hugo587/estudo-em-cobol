@@ -5,30 +5,78 @@
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = USO DO IF E ELSE
       *    DATA 08/01/2020
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - MEDIA PASSA A SER COMPOSTA POR TRES
+      *                         NOTAS (DUAS PROVAS E UM TRABALHO/
+      *                         FREQUENCIA), EM VEZ DE DUAS.
+      *    09/08/2026 HUGOVIE - RESULTADO DE CADA ALUNO PASSA A SER
+      *                         GRAVADO EM ARQUIVO DE HISTORICO
+      *                         ESCOLAR (TRANSCPT), POR MATRICULA.
       ************************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TRANSCPT ASSIGN TO "TRANSCPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-TRANSCPT-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  TRANSCPT.
+           01  TRANSCPT-REC.
+               05 TRC-MATRICULA      PIC 9(06).
+               05 TRC-NOTA1          PIC 9(02)V9.
+               05 TRC-NOTA2          PIC 9(02)V9.
+               05 TRC-NOTA3          PIC 9(02)V9.
+               05 TRC-MEDIA          PIC 9(02)V9.
+               05 TRC-RESULTADO      PIC X(12).
+
            WORKING-STORAGE SECTION.
+           77 WRK-TRANSCPT-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-MATRICULA PIC 9(06)   VALUE ZEROS.
            77 WRK-NUM1 PIC 9(02)     VALUE ZEROS.
            77 WRK-NUM2 PIC 9(02)     VALUE ZEROS.
+           77 WRK-NUM3 PIC 9(02)     VALUE ZEROS.
            77 WRK-MEDIA PIC 9(02)V9  VALUE ZEROS.
+           77 WRK-RESULTADO PIC X(12) VALUE SPACES.
 
 
            PROCEDURE DIVISION.
+               DISPLAY 'MATRICULA DO ALUNO...'.
+               ACCEPT WRK-MATRICULA.
+               DISPLAY 'NOTA DA PROVA 1...'.
                ACCEPT WRK-NUM1.
+               DISPLAY 'NOTA DA PROVA 2...'.
                ACCEPT WRK-NUM2.
-               COMPUTE WRK-MEDIA = (WRK-NUM1+WRK-NUM2)/2.
+               DISPLAY 'NOTA DO TRABALHO/FREQUENCIA...'.
+               ACCEPT WRK-NUM3.
+               COMPUTE WRK-MEDIA = (WRK-NUM1+WRK-NUM2+WRK-NUM3)/3.
                DISPLAY 'MEDIA...' WRK-MEDIA.
 
                 IF WRK-MEDIA >= 6
                     DISPLAY 'APROVADO'
+                    MOVE 'APROVADO' TO WRK-RESULTADO
                 ELSE
                     IF WRK-MEDIA >= 2
                         DISPLAY 'RECUPERACAO'
+                        MOVE 'RECUPERACAO' TO WRK-RESULTADO
                         ELSE
                             DISPLAY 'REPROVADO'
+                            MOVE 'REPROVADO' TO WRK-RESULTADO
                             END-IF
                 END-IF.
 
+               OPEN EXTEND TRANSCPT.
+               IF WRK-TRANSCPT-STATUS = '35'
+                   CLOSE TRANSCPT
+                   OPEN OUTPUT TRANSCPT
+               END-IF.
+               MOVE WRK-MATRICULA TO TRC-MATRICULA.
+               MOVE WRK-NUM1      TO TRC-NOTA1.
+               MOVE WRK-NUM2      TO TRC-NOTA2.
+               MOVE WRK-NUM3      TO TRC-NOTA3.
+               MOVE WRK-MEDIA     TO TRC-MEDIA.
+               MOVE WRK-RESULTADO TO TRC-RESULTADO.
+               WRITE TRANSCPT-REC.
+               CLOSE TRANSCPT.
 
                    STOP RUN.
