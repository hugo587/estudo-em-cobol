@@ -5,36 +5,170 @@
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = OPERADORES ARITMETICOS
       *    DATA 08/01/2020
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - CADA EXECUCAO PASSA A GRAVAR O
+      *                         RESULTADO DAS CINCO OPERACOES EM
+      *                         ARQUIVO DE AUDITORIA (ARITLOG).
+      *    09/08/2026 HUGOVIE - DIVISAO POR ZERO PASSA A SER
+      *                         REJEITADA EM VEZ DE ESTOURAR.
+      *    09/08/2026 HUGOVIE - PASSA A ACEITAR UM MODO LOTE (B), QUE
+      *                         LE VARIOS PARES DE NUMEROS DO ARQUIVO
+      *                         ARITIN, EM VEZ DE SO UM PAR DIGITADO.
+      *    09/08/2026 HUGOVIE - LINHAS DO ARITLOG PASSAM A TRAZER A
+      *                         DATA/HORA DO PROCESSAMENTO.
       ************************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARITIN ASSIGN TO "ARITIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-ARITIN-STATUS.
+               SELECT ARITLOG ASSIGN TO "ARITLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-ARITLOG-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  ARITIN.
+           01  ARITIN-REC.
+               05 AIN-NUM1        PIC 9(02).
+               05 AIN-NUM2        PIC 9(02).
+
+           FD  ARITLOG.
+           01  ARITLOG-REC        PIC X(80).
+
            WORKING-STORAGE SECTION.
+           77 WRK-MODO          PIC X(01)   VALUE 'I'.
+               88 WRK-MODO-INTERATIVO  VALUE 'I'.
+               88 WRK-MODO-LOTE        VALUE 'B'.
+           77 WRK-ARITIN-STATUS  PIC X(02) VALUE SPACES.
+               88 ARITIN-OK       VALUE '00'.
+               88 ARITIN-EOF      VALUE '10'.
+           77 WRK-ARITLOG-STATUS PIC X(02) VALUE SPACES.
            77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
            77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
+           77 WRK-SOMA  PIC 9(04) VALUE ZEROS.
+           77 WRK-SUBT  PIC S9(04) VALUE ZEROS.
            77 WRK-RESUL PIC 9(04) VALUE ZEROS.
            77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+           77 WRK-MULT  PIC 9(04) VALUE ZEROS.
+           77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+           77 WRK-DIVISAO-OK PIC X(01) VALUE 'S'.
+               88 DIVISAO-VALIDA VALUE 'S'.
+           77 WRK-DATAHORA PIC X(17) VALUE SPACES.
+           01 WRK-TIMESTAMP.
+               02 WRK-TS-DATA PIC 9(08).
+               02 WRK-TS-HORA PIC 9(08).
 
            PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               OPEN EXTEND ARITLOG.
+               IF WRK-ARITLOG-STATUS = '35'
+                   CLOSE ARITLOG
+                   OPEN OUTPUT ARITLOG
+               END-IF.
+
+               DISPLAY 'MODO (I-INTERATIVO / B-LOTE)...'.
+               ACCEPT WRK-MODO.
+               IF WRK-MODO-LOTE
+                   PERFORM 0400-PROCESSAR-LOTE
+               ELSE
+                   PERFORM 0100-PROCESSAR-INTERATIVO
+               END-IF.
+
+               CLOSE ARITLOG.
+               STOP RUN.
+
+           0100-PROCESSAR-INTERATIVO.
                ACCEPT WRK-NUM1 FROM CONSOLE.
-               ACCEPT WRK-NUM2 FROM CONSOLE.
+               MOVE ZEROS TO WRK-NUM2.
+               PERFORM 0110-PEDIR-NUM2 UNTIL WRK-NUM2 NOT = 0.
                DISPLAY 'NUM1...' WRK-NUM1.
                DISPLAY 'NUM2...' WRK-NUM2.
+               PERFORM 0200-CALCULAR.
+               PERFORM 0300-GRAVAR-LOG.
+
+           0110-PEDIR-NUM2.
+               ACCEPT WRK-NUM2 FROM CONSOLE.
+               IF WRK-NUM2 = 0
+                   DISPLAY 'NUM2 NAO PODE SER ZERO - DIGITE NOVAMENTE'
+               END-IF.
+
+           0200-CALCULAR.
       *    ************* SOMA
-               ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-               DISPLAY 'SOMA....' WRK-RESUL.
+               MOVE ZEROS TO WRK-SOMA.
+               ADD WRK-NUM1 WRK-NUM2 TO WRK-SOMA.
+               DISPLAY 'SOMA....' WRK-SOMA.
       *    *************** SUBTRACAO
-               SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-               DISPLAY 'SUBTRACAO.....' WRK-RESUL.
+               SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-SUBT.
+               DISPLAY 'SUBTRACAO.....' WRK-SUBT.
       *    *************** DIVISAO
-               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-               REMAINDER WRK-RESTO.
-               DISPLAY 'DIVISAO.....' WRK-RESUL.
-               DISPLAY 'RESTO.....' WRK-RESTO.
+               MOVE 'S' TO WRK-DIVISAO-OK.
+               MOVE ZEROS TO WRK-RESUL WRK-RESTO.
+               IF WRK-NUM2 = 0
+                   MOVE 'N' TO WRK-DIVISAO-OK
+                   DISPLAY 'DIVISAO.....NAO REALIZADA - DIVISOR ZERO'
+               ELSE
+                   DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                       REMAINDER WRK-RESTO
+                   DISPLAY 'DIVISAO.....' WRK-RESUL
+                   DISPLAY 'RESTO.....' WRK-RESTO
+               END-IF.
       *    *************** MULTIPLICAÇÃO
-               MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-               DISPLAY 'MULTIPLICACAO.....' WRK-RESUL.
+               MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-MULT.
+               DISPLAY 'MULTIPLICACAO.....' WRK-MULT.
       *    ***************** MEDIA
-           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
-           DISPLAY 'MEDIA.....' WRK-RESUL.
+               COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2) / 2.
+               DISPLAY 'MEDIA.....' WRK-MEDIA.
+
+           0300-GRAVAR-LOG.
+               PERFORM 0310-MONTAR-DATAHORA.
+               STRING WRK-DATAHORA ' NUM1=' WRK-NUM1
+                      ' NUM2=' WRK-NUM2
+                      ' SOMA=' WRK-SOMA ' SUBT=' WRK-SUBT
+                      ' MULT=' WRK-MULT ' MEDIA=' WRK-MEDIA
+                      DELIMITED BY SIZE
+                      INTO ARITLOG-REC
+               END-STRING.
+               WRITE ARITLOG-REC.
+               IF DIVISAO-VALIDA
+                   STRING WRK-DATAHORA '    DIV=' WRK-RESUL
+                          ' RESTO=' WRK-RESTO
+                          DELIMITED BY SIZE
+                          INTO ARITLOG-REC
+                   END-STRING
+               ELSE
+                   STRING WRK-DATAHORA '    DIV=REJEITADA'
+                          ' (DIVISOR ZERO)'
+                          DELIMITED BY SIZE
+                          INTO ARITLOG-REC
+                   END-STRING
+               END-IF.
+               WRITE ARITLOG-REC.
+
+           0310-MONTAR-DATAHORA.
+               ACCEPT WRK-TS-DATA FROM DATE YYYYMMDD.
+               ACCEPT WRK-TS-HORA FROM TIME.
+               STRING WRK-TS-DATA DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WRK-TS-HORA DELIMITED BY SIZE
+                      INTO WRK-DATAHORA
+               END-STRING.
 
-                   STOP RUN.
+           0400-PROCESSAR-LOTE.
+               OPEN INPUT ARITIN.
+               READ ARITIN
+                   AT END MOVE '10' TO WRK-ARITIN-STATUS
+               END-READ.
+               PERFORM 0410-PROCESSAR-PAR-LOTE UNTIL ARITIN-EOF.
+               CLOSE ARITIN.
+
+           0410-PROCESSAR-PAR-LOTE.
+               MOVE AIN-NUM1 TO WRK-NUM1.
+               MOVE AIN-NUM2 TO WRK-NUM2.
+               DISPLAY 'NUM1...' WRK-NUM1.
+               DISPLAY 'NUM2...' WRK-NUM2.
+               PERFORM 0200-CALCULAR.
+               PERFORM 0300-GRAVAR-LOG.
+               READ ARITIN
+                   AT END MOVE '10' TO WRK-ARITIN-STATUS
+               END-READ.
