@@ -0,0 +1,224 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROGCOB19.
+      *********************************
+      ****** AREA DE COMENTARIOS
+      *****AUTOR = HUGO VIEIRA  HUGOVIE
+      *****OBJETIVO = LER OS REGISTROS DE CONTROLE DE EXECUCAO
+      *    GRAVADOS PELOS PROGRAMAS DE LOTE (FRETERECON DO PROGCOB09,
+      *    SALESRUN DO PROGCOB15 E FOLHARUN DO PROGCOB04) E MONTAR UM
+      *    RESUMO CONSOLIDADO DE FECHAMENTO DO DIA, NO CONSOLE E NO
+      *    ARQUIVO DE IMPRESSAO EODSUM. QUALQUER UM DOS TRES PODE
+      *    AINDA NAO EXISTIR (NENHUMA EXECUCAO DO PROGRAMA DE ORIGEM
+      *    NO DIA) - NESSE CASO A SECAO CORRESPONDENTE MOSTRA
+      *    "SEM DADOS" EM VEZ DE PARAR O RESUMO.
+      *    DATA 09/08/2026
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - AT END DOS TRES ARQUIVOS DE CONTROLE
+      *                         PASSA A USAR O STATUS '10' (FIM DE
+      *                         ARQUIVO), EM VEZ DE REUTILIZAR O '35'
+      *                         (QUE AQUI JA SIGNIFICA "ARQUIVO NAO
+      *                         EXISTE" NO TESTE LOGO APOS O OPEN).
+      *    09/08/2026 HUGOVIE - LITERAL "FOLHA ... SEM" CORRIGIDA PARA
+      *                         "FOLHA ... SEM DADOS", QUE ESTAVA
+      *                         TRUNCADA NA LINHA GRAVADA EM EODSUM.
+      *    09/08/2026 HUGOVIE - EODSUM-REC AMPLIADO PARA PIC X(90),
+      *                         POIS A LINHA DE DETALHE DA FOLHA
+      *                         (85 BYTES) NAO CABIA NOS X(80)
+      *                         ANTERIORES E PERDIA OS ULTIMOS
+      *                         CARACTERES DE FRUN-DATAHORA.
+      ************************************
+           ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FRETERECON ASSIGN TO "FRETERECON"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-FRETERECON-STATUS.
+               SELECT SALESRUN ASSIGN TO "SALESRUN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-SALESRUN-STATUS.
+               SELECT FOLHARUN ASSIGN TO "FOLHARUN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-FOLHARUN-STATUS.
+               SELECT EODSUM ASSIGN TO "EODSUM"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-EODSUM-STATUS.
+           DATA DIVISION.
+           FILE SECTION.
+           FD  FRETERECON.
+           01  FRETERECON-REC      PIC X(80).
+
+           FD  SALESRUN.
+           01  SALESRUN-REC.
+               05 RUN-INICIO       PIC X(17).
+               05 RUN-FIM          PIC X(17).
+               05 RUN-QT           PIC 9(06).
+               05 RUN-VALOR        PIC 9(08)V99.
+
+           FD  FOLHARUN.
+           01  FOLHARUN-REC.
+               05 FRUN-DATAHORA      PIC X(17).
+               05 FRUN-MATRICULA     PIC 9(06).
+               05 FRUN-SALARIO-BRUTO PIC 9(06)V99.
+               05 FRUN-SALARIO-LIQ   PIC 9(06)V99.
+
+           FD  EODSUM.
+           01  EODSUM-REC          PIC X(90).
+
+           WORKING-STORAGE SECTION.
+           77 WRK-FRETERECON-STATUS PIC X(02) VALUE SPACES.
+           77 WRK-SALESRUN-STATUS   PIC X(02) VALUE SPACES.
+           77 WRK-FOLHARUN-STATUS   PIC X(02) VALUE SPACES.
+           77 WRK-EODSUM-STATUS     PIC X(02) VALUE SPACES.
+           77 WRK-DATAHORA          PIC X(17) VALUE SPACES.
+           01 WRK-TIMESTAMP.
+               02 WRK-TS-DATA       PIC 9(08).
+               02 WRK-TS-HORA       PIC 9(08).
+           77 WRK-RUN-VALOR-ED      PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-FRUN-BRUTO-ED     PIC ZZZ.ZZ9,99 VALUE ZEROS.
+           77 WRK-FRUN-LIQ-ED       PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+           PROCEDURE DIVISION.
+           0001-PRINCIPAL.
+               PERFORM 0100-MONTAR-DATAHORA.
+               PERFORM 0200-ABRIR-RELATORIO.
+               PERFORM 0300-RESUMIR-FRETE.
+               PERFORM 0400-RESUMIR-VENDAS.
+               PERFORM 0500-RESUMIR-FOLHA.
+               PERFORM 0600-FECHAR-RELATORIO.
+               STOP RUN.
+
+           0100-MONTAR-DATAHORA.
+               ACCEPT WRK-TS-DATA FROM DATE YYYYMMDD.
+               ACCEPT WRK-TS-HORA FROM TIME.
+               STRING WRK-TS-DATA DELIMITED BY SIZE
+                      '-' DELIMITED BY SIZE
+                      WRK-TS-HORA DELIMITED BY SIZE
+                      INTO WRK-DATAHORA
+               END-STRING.
+
+           0200-ABRIR-RELATORIO.
+               OPEN OUTPUT EODSUM.
+               MOVE SPACES TO EODSUM-REC.
+               STRING 'RESUMO CONSOLIDADO DE FECHAMENTO - '
+                      WRK-DATAHORA DELIMITED BY SIZE
+                      INTO EODSUM-REC
+               END-STRING.
+               PERFORM 0700-EMITIR-LINHA.
+               DISPLAY '==============================='.
+               DISPLAY ' RESUMO CONSOLIDADO DE FECHAMENTO'.
+               DISPLAY '==============================='.
+
+           0300-RESUMIR-FRETE.
+               OPEN INPUT FRETERECON.
+               IF WRK-FRETERECON-STATUS = '35'
+                   DISPLAY ' FRETE/PEDIDOS (PROGCOB09)... SEM DADOS'
+                   MOVE 'FRETE/PEDIDOS (PROGCOB09)... SEM DADOS'
+                        TO EODSUM-REC
+                   PERFORM 0700-EMITIR-LINHA
+               ELSE
+                   READ FRETERECON
+                       AT END
+                           MOVE '10' TO WRK-FRETERECON-STATUS
+                   END-READ
+                   IF WRK-FRETERECON-STATUS = '10'
+                       DISPLAY ' FRETE/PEDIDOS (PROGCOB09)... SEM'
+                               ' DADOS'
+                       MOVE 'FRETE/PEDIDOS (PROGCOB09)... SEM DADOS'
+                            TO EODSUM-REC
+                       PERFORM 0700-EMITIR-LINHA
+                   ELSE
+                       DISPLAY ' FRETE/PEDIDOS (PROGCOB09)..'
+                               FRETERECON-REC
+                       MOVE FRETERECON-REC TO EODSUM-REC
+                       PERFORM 0700-EMITIR-LINHA
+                   END-IF
+                   CLOSE FRETERECON
+               END-IF.
+
+           0400-RESUMIR-VENDAS.
+               OPEN INPUT SALESRUN.
+               IF WRK-SALESRUN-STATUS = '35'
+                   DISPLAY ' VENDAS DO DIA (PROGCOB15)... SEM DADOS'
+                   MOVE 'VENDAS DO DIA (PROGCOB15)... SEM DADOS'
+                        TO EODSUM-REC
+                   PERFORM 0700-EMITIR-LINHA
+               ELSE
+                   READ SALESRUN
+                       AT END
+                           MOVE '10' TO WRK-SALESRUN-STATUS
+                   END-READ
+                   IF WRK-SALESRUN-STATUS = '10'
+                       DISPLAY ' VENDAS DO DIA (PROGCOB15)... SEM'
+                               ' DADOS'
+                       MOVE 'VENDAS DO DIA (PROGCOB15)... SEM DADOS'
+                            TO EODSUM-REC
+                       PERFORM 0700-EMITIR-LINHA
+                   ELSE
+                       MOVE RUN-VALOR TO WRK-RUN-VALOR-ED
+                       DISPLAY ' VENDAS DO DIA (PROGCOB15)..'
+                               ' INICIO=' RUN-INICIO
+                               ' FIM=' RUN-FIM
+                               ' QT=' RUN-QT
+                               ' VALOR=' WRK-RUN-VALOR-ED
+                       MOVE SPACES TO EODSUM-REC
+                       STRING 'VENDAS QT=' RUN-QT
+                              ' VALOR=' WRK-RUN-VALOR-ED
+                              ' INICIO=' RUN-INICIO
+                              ' FIM=' RUN-FIM
+                              DELIMITED BY SIZE
+                              INTO EODSUM-REC
+                       END-STRING
+                       PERFORM 0700-EMITIR-LINHA
+                   END-IF
+                   CLOSE SALESRUN
+               END-IF.
+
+           0500-RESUMIR-FOLHA.
+               OPEN INPUT FOLHARUN.
+               IF WRK-FOLHARUN-STATUS = '35'
+                   DISPLAY ' FOLHA DE PAGAMENTO (PROGCOB04)... SEM'
+                           ' DADOS'
+                   MOVE 'FOLHA DE PAGAMENTO (PROGCOB04)... SEM DADOS'
+                        TO EODSUM-REC
+                   PERFORM 0700-EMITIR-LINHA
+               ELSE
+                   READ FOLHARUN
+                       AT END
+                           MOVE '10' TO WRK-FOLHARUN-STATUS
+                   END-READ
+                   IF WRK-FOLHARUN-STATUS = '10'
+                       DISPLAY ' FOLHA DE PAGAMENTO (PROGCOB04)...'
+                               ' SEM DADOS'
+                       MOVE
+                          'FOLHA DE PAGAMENTO (PROGCOB04)... SEM DADOS'
+                           TO EODSUM-REC
+                       PERFORM 0700-EMITIR-LINHA
+                   ELSE
+                       MOVE FRUN-SALARIO-BRUTO TO WRK-FRUN-BRUTO-ED
+                       MOVE FRUN-SALARIO-LIQ   TO WRK-FRUN-LIQ-ED
+                       DISPLAY ' FOLHA DE PAGAMENTO (PROGCOB04)..'
+                               ' MATRICULA=' FRUN-MATRICULA
+                               ' BRUTO=' WRK-FRUN-BRUTO-ED
+                               ' LIQUIDO=' WRK-FRUN-LIQ-ED
+                       MOVE SPACES TO EODSUM-REC
+                       STRING 'FOLHA MATRICULA=' FRUN-MATRICULA
+                              ' BRUTO=' WRK-FRUN-BRUTO-ED
+                              ' LIQUIDO=' WRK-FRUN-LIQ-ED
+                              ' DATAHORA=' FRUN-DATAHORA
+                              DELIMITED BY SIZE
+                              INTO EODSUM-REC
+                       END-STRING
+                       PERFORM 0700-EMITIR-LINHA
+                   END-IF
+                   CLOSE FOLHARUN
+               END-IF.
+
+           0600-FECHAR-RELATORIO.
+               DISPLAY '==============================='.
+               CLOSE EODSUM.
+
+           0700-EMITIR-LINHA.
+               WRITE EODSUM-REC.
