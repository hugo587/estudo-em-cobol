@@ -5,25 +5,102 @@
       *****AUTOR = HUGO VIEIRA  HUGOVIE
       *****OBJETIVO = USO DO SINAIS ( + -)
       *    DATA 08/01/2020
+      *    ALTERACOES
+      *    09/08/2026 HUGOVIE - PASSA A LER UM ARQUIVO DE LANCAMENTOS
+      *                         (LEDGTXN) EM VEZ DE SO UMA SUBTRACAO
+      *                         DE DOIS NUMEROS DIGITADOS.
+      *    09/08/2026 HUGOVIE - SALDO PASSA A SER ACUMULADO E
+      *                         PERSISTIDO ENTRE EXECUCOES (LEDGBAL).
+      *    09/08/2026 HUGOVIE - SUBTRACAO DO DEBITO PASSA A TER GUARDA
+      *                         ON SIZE ERROR, REJEITANDO O LANCAMENTO
+      *                         SE O SALDO ESTOURAR A PICTURE.
       ************************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT LEDGTXN ASSIGN TO "LEDGTXN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-LEDGTXN-STATUS.
+               SELECT LEDGBAL ASSIGN TO "LEDGBAL"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-LEDGBAL-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  LEDGTXN.
+           01  LEDGTXN-REC.
+               05 LTX-TIPO        PIC X(01).
+                  88 LTX-DEBITO   VALUE 'D'.
+                  88 LTX-CREDITO  VALUE 'C'.
+               05 LTX-VALOR       PIC 9(06)V99.
+
+           FD  LEDGBAL.
+           01  LEDGBAL-REC.
+               05 BAL-VALOR       PIC S9(07)V99.
+
            WORKING-STORAGE SECTION.
-           77 WRK-NUM1 PIC 9(02)   VALUE ZEROS.
-           77 WRK-NUM2 PIC 9(02)   VALUE ZEROS.
-           77 WRK-RESUL PIC S9(03) VALUE ZEROS.
-           77 WRK-RESUL-ED PIC -ZZ9 VALUE ZEROS.
+           77 WRK-LEDGTXN-STATUS PIC X(02) VALUE SPACES.
+               88 LEDGTXN-OK      VALUE '00'.
+               88 LEDGTXN-EOF     VALUE '10'.
+           77 WRK-LEDGBAL-STATUS PIC X(02) VALUE SPACES.
+               88 LEDGBAL-OK      VALUE '00'.
+           77 WRK-SALDO          PIC S9(07)V99 VALUE ZEROS.
+           77 WRK-SALDO-ED       PIC -ZZZZZZ9,99 VALUE ZEROS.
+           77 WRK-QT-REJEITADOS  PIC 9(04)     VALUE ZEROS.
 
            PROCEDURE DIVISION.
-               ACCEPT WRK-NUM1 FROM CONSOLE.
-               ACCEPT WRK-NUM2 FROM CONSOLE.
-               DISPLAY 'NUM1...' WRK-NUM1.
-               DISPLAY 'NUM2...' WRK-NUM2.
-
-      *    *************** SUBTRACAO
-               SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-               DISPLAY 'SUBTRACAO.....' WRK-RESUL.
-               MOVE WRK-RESUL TO WRK-RESUL-ED.
-               DISPLAY 'SUBTRACAO...' WRK-RESUL-ED.
-
-                   STOP RUN.
+           0001-PRINCIPAL.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR UNTIL LEDGTXN-EOF.
+               PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+           0100-INICIALIZAR.
+               PERFORM 0110-LER-SALDO-ANTERIOR.
+               OPEN INPUT LEDGTXN.
+               READ LEDGTXN
+                   AT END MOVE '10' TO WRK-LEDGTXN-STATUS
+               END-READ.
+
+           0110-LER-SALDO-ANTERIOR.
+               OPEN INPUT LEDGBAL.
+               IF LEDGBAL-OK
+                   READ LEDGBAL
+                       AT END CONTINUE
+                   END-READ
+                   IF LEDGBAL-OK
+                       MOVE BAL-VALOR TO WRK-SALDO
+                   END-IF
+                   CLOSE LEDGBAL
+               END-IF.
+
+           0200-PROCESSAR.
+               EVALUATE TRUE
+                   WHEN LTX-CREDITO
+                       ADD LTX-VALOR TO WRK-SALDO
+                   WHEN LTX-DEBITO
+                       SUBTRACT LTX-VALOR FROM WRK-SALDO
+                           ON SIZE ERROR
+                               ADD 1 TO WRK-QT-REJEITADOS
+                               DISPLAY 'LANCAMENTO REJEITADO - '
+                                       'SALDO FORA DA FAIXA SUPORTADA'
+                       END-SUBTRACT
+                   WHEN OTHER
+                       ADD 1 TO WRK-QT-REJEITADOS
+                       DISPLAY 'TIPO DE LANCAMENTO INVALIDO'
+               END-EVALUATE.
+               READ LEDGTXN
+                   AT END MOVE '10' TO WRK-LEDGTXN-STATUS
+               END-READ.
+
+           0300-FINALIZAR.
+               CLOSE LEDGTXN.
+               MOVE WRK-SALDO TO BAL-VALOR.
+               OPEN OUTPUT LEDGBAL.
+               WRITE LEDGBAL-REC.
+               CLOSE LEDGBAL.
+
+               MOVE WRK-SALDO TO WRK-SALDO-ED.
+               DISPLAY '------------------------------'.
+               DISPLAY ' SALDO FINAL......' WRK-SALDO-ED.
+               DISPLAY ' REJEITADOS.......' WRK-QT-REJEITADOS.
+               DISPLAY '------------------------------'.
