@@ -6,13 +6,34 @@
       ***                          USO DA LOGICA ESTRUTURADA
       ***   AUTOR: HUGO
       ***   DATA : XX/XX/20XX
+      ***   ALTERACOES
+      ***   09/08/2026 HUGO - TABUADA PASSA A SER GRAVADA TAMBEM EM
+      ***                     ARQUIVO DE IMPRESSAO (TABUAREP), ALEM
+      ***                     DE MOSTRADA NO CONSOLE.
+      ***   09/08/2026 HUGO - 0300-FINALIZAR VOLTA A SER CHAMADO, E
+      ***                     PASSA A MOSTRAR O TOTAL GERAL DA
+      ***                     TABUADA NO FECHAMENTO.
+      ***   09/08/2026 HUGO - TABUAREP PASSA A TER UMA LINHA DE
+      ***                     CABECALHO COM O NUMERO DA TABUADA ANTES
+      ***                     DAS LINHAS DE DETALHE.
       ******************************************************
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TABUAREP ASSIGN TO "TABUAREP"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-TABUAREP-STATUS.
            DATA DIVISION.
+           FILE SECTION.
+           FD  TABUAREP.
+           01  TABUAREP-REC       PIC X(40).
+
            WORKING-STORAGE SECTION.
+           77 WRK-TABUAREP-STATUS PIC X(02) VALUE SPACES.
            77 WRK-NUMERO      PIC 9(02)     VALUE ZEROS.
            77 WRK-CONTADOR    PIC 9(02)     VALUE 1.
            77 WRK-RESUL       PIC 9(02)     VALUE ZEROS.
+           77 WRK-TOTALGERAL  PIC 9(05)     VALUE ZEROS.
 
            PROCEDURE DIVISION.
            0001-PRINCIPAL.
@@ -20,21 +41,45 @@
             IF WRK-NUMERO > 0
               PERFORM 0200-PROCESSAR
             END-IF.
-           0300-FINALIZAR.
+            PERFORM 0300-FINALIZAR.
 
             STOP RUN.
 
            0100-INICIALIZAR.
             ACCEPT WRK-NUMERO.
+            OPEN OUTPUT TABUAREP.
+            PERFORM 0150-GRAVAR-CABECALHO.
+
+           0150-GRAVAR-CABECALHO.
+            MOVE SPACES TO TABUAREP-REC.
+            STRING 'TABUADA DO NUMERO ' WRK-NUMERO
+                   DELIMITED BY SIZE
+                   INTO TABUAREP-REC
+            END-STRING.
+            WRITE TABUAREP-REC.
 
            0200-PROCESSAR.
                PERFORM 10 TIMES
                    COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
                   DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                  ADD WRK-RESUL TO WRK-TOTALGERAL
+                  STRING WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                         DELIMITED BY SIZE
+                         INTO TABUAREP-REC
+                  END-STRING
+                  WRITE TABUAREP-REC
                   ADD 1 TO WRK-CONTADOR
 
                 END-PERFORM.
 
-      *     0300-FINALIZAR.
-      *         DISPLAY '------------------------'.
-      *         DISPLAY 'FINAL DE PROCESSAMENTO'.
+           0300-FINALIZAR.
+               DISPLAY '------------------------'.
+               DISPLAY ' TOTAL GERAL DA TABUADA.. ' WRK-TOTALGERAL.
+               DISPLAY 'FINAL DE PROCESSAMENTO'.
+               MOVE SPACES TO TABUAREP-REC.
+               STRING 'TOTAL GERAL = ' WRK-TOTALGERAL
+                      DELIMITED BY SIZE
+                      INTO TABUAREP-REC
+               END-STRING.
+               WRITE TABUAREP-REC.
+               CLOSE TABUAREP.
